@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MAINTRAN.
+       AUTHOR.  DATA PROCESSING.
+
+      ****************************************************************
+      *
+      *            MAINTRAN.CBL
+      *
+      *         THIS PROGRAM APPLIES THE DAY'S MAINTENANCE
+      *         TRANSACTIONS AGAINST THE THREE CUSTOMER REGION FILES
+      *         (FOREIGN-REGION, EAST-REGION, WEST-REGION) PRODUCED AND
+      *         MAINTAINED BY VSAMPROC. EACH TRANSACTION NAMES A
+      *         REGION AND A CUSTOMER NUMBER, AND IS EITHER A CHANGE
+      *         (REWRITE THE CUSTOMER'S NAME/ADDRESS/PHONE/SALESREP
+      *         DETAILS) OR A DELETE (REMOVE THE CUSTOMER FROM THE
+      *         REGION FILE).
+      *         THE REGION FILES ARE ACCESSED RANDOMLY BY CUSTOMER
+      *         NUMBER (THE RECORD KEY), SO NO SORT OF THE TRANSACTION
+      *         FILE IS REQUIRED. EVERY TRANSACTION, APPLIED OR
+      *         REJECTED, IS LISTED ON THE MAINTENANCE AUDIT REPORT.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * INPUT FILE OF DAILY CHANGE/DELETE MAINTENANCE TRANSACTIONS
+           SELECT TRANSACTION-FILE ASSIGN TRANFILE
+               ORGANIZATION SEQUENTIAL.
+
+      * OUTPUT MAINTENANCE AUDIT REPORT
+           SELECT MAINT-REPORT ASSIGN MAINRPT
+               ORGANIZATION SEQUENTIAL.
+
+      * FOREIGN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT FOREIGN-REGION ASSIGN FRGNVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS FOREIGN-CUST-NUM
+               ALTERNATE RECORD KEY IS FOREIGN-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FOREIGN-STATE    WITH DUPLICATES
+               FILE STATUS IS FOREIGN-FILE-STATUS.
+
+      * EASTERN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT EAST-REGION ASSIGN EASTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EAST-CUST-NUM
+               ALTERNATE RECORD KEY IS EAST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EAST-STATE    WITH DUPLICATES
+               FILE STATUS IS EAST-FILE-STATUS.
+
+      * WESTERN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT WEST-REGION ASSIGN WESTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS WEST-CUST-NUM
+               ALTERNATE RECORD KEY IS WEST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS WEST-STATE    WITH DUPLICATES
+               FILE STATUS IS WEST-FILE-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY 'MAINFS'.
+
+       WORKING-STORAGE SECTION.
+
+       01  PERFORM-FLAG                PIC 9      VALUE 1.
+
+       01  FOREIGN-FILE-STATUS         PIC X(02).
+       01  EAST-FILE-STATUS            PIC X(02).
+       01  WEST-FILE-STATUS            PIC X(02).
+
+       01  RPT-TRANS-READ-COUNT        PIC 9(05)  VALUE 0.
+       01  RPT-CHANGE-APPLIED-COUNT    PIC 9(05)  VALUE 0.
+       01  RPT-DELETE-APPLIED-COUNT    PIC 9(05)  VALUE 0.
+       01  RPT-TRANS-REJECT-COUNT      PIC 9(05)  VALUE 0.
+
+       01  MR-HEADING-1.
+           05  FILLER                  PIC X(40)
+               VALUE 'MAINTRAN - MAINTENANCE TRANSACTION AUDIT'.
+
+       01  MR-HEADING-2.
+           05  FILLER                  PIC X(45)
+               VALUE 'REG  ACT  CUST-NUM  DISPOSITION'.
+
+       01  MR-DETAIL-LINE.
+           05  MR-REGION               PIC X(01).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  MR-ACTION               PIC X(01).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  MR-CUST-NUM             PIC X(05).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  MR-DISPOSITION          PIC X(31).
+
+       01  MR-SUMMARY-LINE.
+           05  MR-SUMMARY-LABEL        PIC X(35).
+           05  MR-SUMMARY-COUNT        PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE-PARAGRAPH.
+           PERFORM APPLY-TRANSACTIONS.
+           STOP RUN.
+
+       APPLY-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT MAINT-REPORT.
+           OPEN I-O FOREIGN-REGION EAST-REGION WEST-REGION.
+           WRITE MAINT-REPORT-LINE FROM MR-HEADING-1.
+           WRITE MAINT-REPORT-LINE FROM MR-HEADING-2.
+           MOVE 1 TO PERFORM-FLAG.
+           PERFORM APPLY-ONE-TRANSACTION THRU
+                   APPLY-ONE-TRANSACTION-EXIT
+                   UNTIL PERFORM-FLAG EQUAL TO 0.
+           PERFORM WRITE-TRANSACTION-SUMMARY.
+           CLOSE TRANSACTION-FILE MAINT-REPORT
+                 FOREIGN-REGION EAST-REGION WEST-REGION.
+       APPLY-TRANSACTIONS-EXIT.
+           EXIT.
+
+       APPLY-ONE-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO APPLY-ONE-TRANSACTION-EXIT.
+           ADD 1 TO RPT-TRANS-READ-COUNT.
+           MOVE TRAN-REGION-CODE TO MR-REGION.
+           MOVE TRAN-ACTION-CODE TO MR-ACTION.
+           MOVE TRAN-CUST-NUM    TO MR-CUST-NUM.
+           IF TRAN-IS-FOREIGN
+               PERFORM APPLY-FOREIGN-TRANSACTION
+           ELSE
+           IF TRAN-IS-EAST
+               PERFORM APPLY-EAST-TRANSACTION
+           ELSE
+           IF TRAN-IS-WEST
+               PERFORM APPLY-WEST-TRANSACTION
+           ELSE
+               MOVE 'UNKNOWN REGION CODE - REJECTED' TO MR-DISPOSITION
+               ADD 1 TO RPT-TRANS-REJECT-COUNT.
+           WRITE MAINT-REPORT-LINE FROM MR-DETAIL-LINE.
+       APPLY-ONE-TRANSACTION-EXIT.
+           EXIT.
+
+       APPLY-FOREIGN-TRANSACTION.
+           MOVE TRAN-CUST-NUM TO FOREIGN-CUST-NUM.
+           READ FOREIGN-REGION INVALID KEY
+               MOVE 'CUSTOMER NOT ON FILE - REJECTED' TO MR-DISPOSITION
+               ADD 1 TO RPT-TRANS-REJECT-COUNT
+           NOT INVALID KEY
+               IF TRAN-IS-DELETE
+                   DELETE FOREIGN-REGION RECORD
+                   MOVE 'CUSTOMER DELETED' TO MR-DISPOSITION
+                   ADD 1 TO RPT-DELETE-APPLIED-COUNT
+               ELSE
+               IF TRAN-IS-CHANGE
+                   MOVE TRAN-SALESREP    TO FOREIGN-SALESREP
+                   MOVE TRAN-COMPANY     TO FOREIGN-COMPANY
+                   MOVE TRAN-CUST-NAME   TO FOREIGN-CUST-NAME
+                   MOVE TRAN-ADDRESS-1   TO FOREIGN-ADDRESS-1
+                   MOVE TRAN-ADDRESS-2   TO FOREIGN-ADDRESS-2
+                   MOVE TRAN-CITY        TO FOREIGN-CITY
+                   MOVE TRAN-AREA-CODE   TO FOREIGN-AREA-CODE
+                   MOVE TRAN-PHONE-1     TO FOREIGN-PHONE-1
+                   MOVE TRAN-PHONE-2     TO FOREIGN-PHONE-2
+                   REWRITE FOREIGN-REGION-RECORD
+                   MOVE 'CUSTOMER CHANGED' TO MR-DISPOSITION
+                   ADD 1 TO RPT-CHANGE-APPLIED-COUNT
+               ELSE
+                   MOVE 'UNKNOWN ACTION CODE - REJECTED'
+                                         TO MR-DISPOSITION
+                   ADD 1 TO RPT-TRANS-REJECT-COUNT.
+       APPLY-FOREIGN-TRANSACTION-EXIT.
+           EXIT.
+
+       APPLY-EAST-TRANSACTION.
+           MOVE TRAN-CUST-NUM TO EAST-CUST-NUM.
+           READ EAST-REGION INVALID KEY
+               MOVE 'CUSTOMER NOT ON FILE - REJECTED' TO MR-DISPOSITION
+               ADD 1 TO RPT-TRANS-REJECT-COUNT
+           NOT INVALID KEY
+               IF TRAN-IS-DELETE
+                   DELETE EAST-REGION RECORD
+                   MOVE 'CUSTOMER DELETED' TO MR-DISPOSITION
+                   ADD 1 TO RPT-DELETE-APPLIED-COUNT
+               ELSE
+               IF TRAN-IS-CHANGE
+                   MOVE TRAN-SALESREP    TO EAST-SALESREP
+                   MOVE TRAN-COMPANY     TO EAST-COMPANY
+                   MOVE TRAN-CUST-NAME   TO EAST-CUST-NAME
+                   MOVE TRAN-ADDRESS-1   TO EAST-ADDRESS-1
+                   MOVE TRAN-ADDRESS-2   TO EAST-ADDRESS-2
+                   MOVE TRAN-CITY        TO EAST-CITY
+                   MOVE TRAN-AREA-CODE   TO EAST-AREA-CODE
+                   MOVE TRAN-PHONE-1     TO EAST-PHONE-1
+                   MOVE TRAN-PHONE-2     TO EAST-PHONE-2
+                   REWRITE EAST-REGION-RECORD
+                   MOVE 'CUSTOMER CHANGED' TO MR-DISPOSITION
+                   ADD 1 TO RPT-CHANGE-APPLIED-COUNT
+               ELSE
+                   MOVE 'UNKNOWN ACTION CODE - REJECTED'
+                                         TO MR-DISPOSITION
+                   ADD 1 TO RPT-TRANS-REJECT-COUNT.
+       APPLY-EAST-TRANSACTION-EXIT.
+           EXIT.
+
+       APPLY-WEST-TRANSACTION.
+           MOVE TRAN-CUST-NUM TO WEST-CUST-NUM.
+           READ WEST-REGION INVALID KEY
+               MOVE 'CUSTOMER NOT ON FILE - REJECTED' TO MR-DISPOSITION
+               ADD 1 TO RPT-TRANS-REJECT-COUNT
+           NOT INVALID KEY
+               IF TRAN-IS-DELETE
+                   DELETE WEST-REGION RECORD
+                   MOVE 'CUSTOMER DELETED' TO MR-DISPOSITION
+                   ADD 1 TO RPT-DELETE-APPLIED-COUNT
+               ELSE
+               IF TRAN-IS-CHANGE
+                   MOVE TRAN-SALESREP    TO WEST-SALESREP
+                   MOVE TRAN-COMPANY     TO WEST-COMPANY
+                   MOVE TRAN-CUST-NAME   TO WEST-CUST-NAME
+                   MOVE TRAN-ADDRESS-1   TO WEST-ADDRESS-1
+                   MOVE TRAN-ADDRESS-2   TO WEST-ADDRESS-2
+                   MOVE TRAN-CITY        TO WEST-CITY
+                   MOVE TRAN-AREA-CODE   TO WEST-AREA-CODE
+                   MOVE TRAN-PHONE-1     TO WEST-PHONE-1
+                   MOVE TRAN-PHONE-2     TO WEST-PHONE-2
+                   REWRITE WEST-REGION-RECORD
+                   MOVE 'CUSTOMER CHANGED' TO MR-DISPOSITION
+                   ADD 1 TO RPT-CHANGE-APPLIED-COUNT
+               ELSE
+                   MOVE 'UNKNOWN ACTION CODE - REJECTED'
+                                         TO MR-DISPOSITION
+                   ADD 1 TO RPT-TRANS-REJECT-COUNT.
+       APPLY-WEST-TRANSACTION-EXIT.
+           EXIT.
+
+       WRITE-TRANSACTION-SUMMARY.
+           MOVE SPACES TO MAINT-REPORT-LINE.
+           WRITE MAINT-REPORT-LINE.
+           MOVE 'TRANSACTIONS READ' TO MR-SUMMARY-LABEL.
+           MOVE RPT-TRANS-READ-COUNT TO MR-SUMMARY-COUNT.
+           WRITE MAINT-REPORT-LINE FROM MR-SUMMARY-LINE.
+           MOVE 'CHANGES APPLIED' TO MR-SUMMARY-LABEL.
+           MOVE RPT-CHANGE-APPLIED-COUNT TO MR-SUMMARY-COUNT.
+           WRITE MAINT-REPORT-LINE FROM MR-SUMMARY-LINE.
+           MOVE 'DELETES APPLIED' TO MR-SUMMARY-LABEL.
+           MOVE RPT-DELETE-APPLIED-COUNT TO MR-SUMMARY-COUNT.
+           WRITE MAINT-REPORT-LINE FROM MR-SUMMARY-LINE.
+           MOVE 'TRANSACTIONS REJECTED' TO MR-SUMMARY-LABEL.
+           MOVE RPT-TRANS-REJECT-COUNT TO MR-SUMMARY-COUNT.
+           WRITE MAINT-REPORT-LINE FROM MR-SUMMARY-LINE.
+       WRITE-TRANSACTION-SUMMARY-EXIT.
+           EXIT.
