@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    WKLDFS  --  FILE SECTION FOR REPWKLD
+      *                (THE THREE REGION VSAM FILES AND THE WORKLOAD
+      *                 REPORT)
+      ******************************************************************
+           COPY 'FRGNFD'.
+
+           COPY 'EASTFD'.
+
+           COPY 'WESTFD'.
+
+           COPY 'WKLDRPT'.
