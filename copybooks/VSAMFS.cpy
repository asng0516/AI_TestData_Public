@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    VSAMFS  --  FILE SECTION FOR VSAMDEMO
+      *                (SORT WORK FILE, THE TWO SEQUENTIAL INPUT FILES,
+      *                 AND THE FOUR OUTPUT FILES)
+      ******************************************************************
+           COPY 'SORTFD'.
+
+           COPY 'SALEFD'.
+
+           COPY 'INQYFD'.
+
+           COPY 'BADDFD'.
+
+           COPY 'FRGNFD'.
+
+           COPY 'EASTFD'.
+
+           COPY 'WESTFD'.
+
+           COPY 'CTLRPT'.
+
+           COPY 'TERREXC'.
+
+           COPY 'CHKPFD'.
