@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    SORTFD  --  SORT WORK FILE RECORD FOR THE SALES-DATA SORT
+      ******************************************************************
+       SD  SORT-FILE
+               DATA RECORD IS SORT-RECORD.
+       01  SORT-RECORD.
+               05  SORT-STATE              PIC X(02).
+               05  SORT-SALESREP           PIC X(05).
+               05  SORT-SALES-OFFICE       PIC X(04).
+               05  SORT-DOMESTIC-FLAG      PIC X(01).
+                   88  SORT-IS-DOMESTIC           VALUE 'D'.
+                   88  SORT-IS-FOREIGN            VALUE 'F'.
