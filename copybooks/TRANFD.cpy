@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    TRANFD  --  DAILY MAINTENANCE TRANSACTION FILE FOR MAINTRAN
+      ******************************************************************
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-RECORD.
+           05  TRAN-REGION-CODE        PIC X(01).
+               88  TRAN-IS-FOREIGN            VALUE 'F'.
+               88  TRAN-IS-EAST               VALUE 'E'.
+               88  TRAN-IS-WEST               VALUE 'W'.
+           05  TRAN-ACTION-CODE        PIC X(01).
+               88  TRAN-IS-CHANGE             VALUE 'C'.
+               88  TRAN-IS-DELETE             VALUE 'D'.
+           05  TRAN-CUST-NUM           PIC X(05).
+           05  TRAN-SALESREP           PIC X(05).
+           05  TRAN-COMPANY            PIC X(20).
+           05  TRAN-CUST-NAME          PIC X(20).
+           05  TRAN-ADDRESS-1          PIC X(20).
+           05  TRAN-ADDRESS-2          PIC X(20).
+           05  TRAN-CITY               PIC X(15).
+           05  TRAN-AREA-CODE          PIC X(03).
+           05  TRAN-PHONE-1            PIC X(03).
+           05  TRAN-PHONE-2            PIC X(04).
