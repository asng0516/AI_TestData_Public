@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    REJRPT  --  BAD-DATA REJECT LISTING REPORT
+      ******************************************************************
+       FD  REJECT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-REPORT-LINE              PIC X(80).
