@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    CTLRPT  --  END OF RUN CONTROL REPORT FOR VSAMDEMO
+      ******************************************************************
+       FD  CONTROL-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-REPORT-LINE             PIC X(80).
