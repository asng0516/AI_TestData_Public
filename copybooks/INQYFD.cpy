@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    INQYFD  --  VARIABLE LENGTH CUSTOMER PRODUCT INQUIRY FILE
+      ******************************************************************
+       FD  INQUIRY
+               RECORD IS VARYING IN SIZE FROM 125 TO 315 CHARACTERS
+                   DEPENDING ON INQY-INTERESTS
+               LABEL RECORDS ARE STANDARD.
+       01  INQUIRY-RECORD.
+               05  INQY-CUST-NUM           PIC X(05).
+               05  INQY-COMPANY            PIC X(20).
+               05  INQY-CUST-NAME          PIC X(20).
+               05  INQY-ADDRESS-1          PIC X(20).
+               05  INQY-ADDRESS-2          PIC X(20).
+               05  INQY-CITY               PIC X(15).
+               05  INQY-STATE              PIC X(02).
+               05  INQY-DOMESTIC-FLAG      PIC X(01).
+                   88  INQY-IS-DOMESTIC           VALUE 'D'.
+                   88  INQY-IS-FOREIGN            VALUE 'F'.
+               05  INQY-AREA-CODE          PIC X(03).
+               05  INQY-PHONE-1            PIC X(03).
+               05  INQY-PHONE-2            PIC X(04).
+               05  INQY-INTERESTS          PIC 9(02).
+               05  INQY-PRODUCTS           OCCURS 1 TO 20 TIMES
+                                            DEPENDING ON INQY-INTERESTS
+                                            PIC X(10).
