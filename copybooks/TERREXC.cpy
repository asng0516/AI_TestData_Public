@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    TERREXC  --  SALES-DATA TERRITORY TABLE OVERFLOW EXCEPTIONS
+      ******************************************************************
+       FD  TERRITORY-EXCEPTION
+           LABEL RECORDS ARE STANDARD.
+       01  TERRITORY-EXCEPTION-RECORD.
+           05  TX-STATE                PIC X(02).
+           05  TX-SALESREP             PIC X(05).
+           05  TX-SALES-OFFICE         PIC X(04).
+           05  TX-DOMESTIC-FLAG        PIC X(01).
+           05  TX-REASON               PIC X(25).
