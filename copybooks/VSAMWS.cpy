@@ -0,0 +1,59 @@
+      ******************************************************************
+      *    VSAMWS  --  WORKING STORAGE FOR VSAMDEMO
+      ******************************************************************
+       01  TEMP-SORT-RECORD.
+           05  TEMP-STATE              PIC X(02).
+           05  TEMP-SALESREP           PIC X(05).
+           05  TEMP-SALES-OFFICE       PIC X(04).
+           05  TEMP-DOMESTIC-FLAG      PIC X(01).
+               88  TEMP-IS-DOMESTIC           VALUE 'D'.
+               88  TEMP-IS-FOREIGN            VALUE 'F'.
+
+       01  PERFORM-FLAG                PIC 9      VALUE 1.
+
+       01  RPT-INQUIRY-READ-COUNT      PIC 9(05)  VALUE 0.
+       01  RPT-EAST-WRITE-COUNT        PIC 9(05)  VALUE 0.
+       01  RPT-WEST-WRITE-COUNT        PIC 9(05)  VALUE 0.
+       01  RPT-FOREIGN-WRITE-COUNT     PIC 9(05)  VALUE 0.
+       01  RPT-BAD-WRITE-COUNT         PIC 9(05)  VALUE 0.
+       01  RPT-TOTAL-WRITE-COUNT       PIC 9(05)  VALUE 0.
+       01  RPT-TERRITORY-EXCEPT-COUNT  PIC 9(05)  VALUE 0.
+
+       01  CONTROL-REPORT-HEADING.
+           05  FILLER                  PIC X(30)
+               VALUE 'VSAMDEMO INQUIRY PROCESSING - '.
+           05  FILLER                  PIC X(25)
+               VALUE 'END OF RUN CONTROL REPORT'.
+
+       01  CONTROL-REPORT-DETAIL.
+           05  CR-DETAIL-LABEL         PIC X(30).
+           05  CR-DETAIL-COUNT         PIC ZZ,ZZ9.
+
+       01  SUBSCRPT                    PIC 9(02)  VALUE 1.
+       01  F-SUBSCRPT                  PIC 9(02)  VALUE 1.
+
+       01  SALES-TABLE-AREA.
+           05  SALES-INFO-TABLE OCCURS 51 TIMES INDEXED BY SALES-INDEX.
+               10  TABLE-STATE         PIC X(02).
+               10  TABLE-SALESREP      PIC X(05).
+               10  TABLE-OFFICE        PIC X(04).
+
+       01  FOREIGN-TABLE-AREA.
+           05  FOREIGN-INFO-TABLE OCCURS 25 TIMES
+                                   INDEXED BY FOREIGN-INDEX.
+               10  F-TABLE-STATE       PIC X(02).
+               10  F-TABLE-SALESREP    PIC X(05).
+               10  F-TABLE-OFFICE      PIC X(04).
+
+       01  FOREIGN-FILE-STATUS         PIC X(02).
+       01  EAST-FILE-STATUS            PIC X(02).
+       01  WEST-FILE-STATUS            PIC X(02).
+       01  CKPT-FILE-STATUS            PIC X(02).
+       01  BAD-FILE-STATUS             PIC X(02).
+
+       01  RESTART-SWITCH               PIC X(01)  VALUE 'N'.
+           88  THIS-IS-A-RESTART-RUN              VALUE 'Y'.
+
+       01  CKPT-SKIP-COUNT              PIC 9(05)  VALUE 0.
+       01  CKPT-CHECKPOINT-INTERVAL     PIC 9(05)  VALUE 1.
+       01  CKPT-SINCE-LAST              PIC 9(05)  VALUE 0.
