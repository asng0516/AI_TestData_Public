@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    SALEFD  --  INPUT FILE CONTAINING SALESREP/TERRITORY DATA
+      ******************************************************************
+       FD  SALES-DATA
+               LABEL RECORDS ARE STANDARD.
+       01  SALES-DATA-RECORD.
+               05  SALES-STATE             PIC X(02).
+               05  SALES-SALESREP          PIC X(05).
+               05  SALES-SALES-OFFICE      PIC X(04).
+               05  SALES-DOMESTIC-FLAG     PIC X(01).
+                   88  SALES-IS-DOMESTIC          VALUE 'D'.
+                   88  SALES-IS-FOREIGN           VALUE 'F'.
