@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    EXTRFS  --  FILE SECTION FOR CSVEXTR
+      *                (THE THREE REGION VSAM FILES AND THE CSV
+      *                 EXTRACT FILE)
+      ******************************************************************
+           COPY 'FRGNFD'.
+
+           COPY 'EASTFD'.
+
+           COPY 'WESTFD'.
+
+           COPY 'CSVXFD'.
+
+           COPY 'CTLRPT'.
