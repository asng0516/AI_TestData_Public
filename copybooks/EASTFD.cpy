@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    EASTFD  --  VSAM OUTPUT FILE FOR EASTERN REGION INQUIRIES
+      ******************************************************************
+       FD  EAST-REGION
+               RECORD IS VARYING IN SIZE FROM 133 TO 323 CHARACTERS
+                   DEPENDING ON EAST-INTERESTS
+               LABEL RECORDS ARE STANDARD.
+       01  EAST-REGION-RECORD.
+               05  EAST-CUST-NUM           PIC X(05).
+               05  EAST-SALESREP           PIC X(05).
+               05  EAST-STATE              PIC X(02).
+               05  EAST-OFFICE             PIC X(04).
+               05  EAST-COMPANY            PIC X(20).
+               05  EAST-CUST-NAME          PIC X(20).
+               05  EAST-ADDRESS-1          PIC X(20).
+               05  EAST-ADDRESS-2          PIC X(20).
+               05  EAST-CITY               PIC X(15).
+               05  EAST-AREA-CODE          PIC X(03).
+               05  EAST-PHONE-1            PIC X(03).
+               05  EAST-PHONE-2            PIC X(04).
+               05  EAST-INTERESTS          PIC 9(02).
+               05  EAST-PRODUCTS           OCCURS 1 TO 20 TIMES
+                                            DEPENDING ON EAST-INTERESTS
+                                            PIC X(10).
