@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    WKLDRPT  --  SALES-REP WORKLOAD REPORT FOR REPWKLD
+      ******************************************************************
+       FD  WORKLOAD-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  WORKLOAD-REPORT-LINE        PIC X(80).
