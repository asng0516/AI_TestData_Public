@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    TBLFD  --  SALES/FOREIGN TERRITORY TABLE HANDOFF FILE
+      *                WRITTEN BY VSAMSORT, READ BY VSAMPROC, SO THE
+      *                TWO CAN RUN AS SEPARATE RESTARTABLE JOB STEPS
+      ******************************************************************
+       FD  TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TABLE-FILE-RECORD.
+           05  TBL-DOMESTIC-FLAG        PIC X(01).
+               88  TBL-IS-DOMESTIC             VALUE 'D'.
+               88  TBL-IS-FOREIGN              VALUE 'F'.
+           05  TBL-STATE                PIC X(02).
+           05  TBL-SALESREP             PIC X(05).
+           05  TBL-OFFICE               PIC X(04).
