@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    TXCNTFD  --  TERRITORY TABLE OVERFLOW COUNT HANDOFF FILE
+      *                 WRITTEN BY VSAMSORT, READ BY VSAMPROC, SO THE
+      *                 CONTROL REPORT CAN SHOW THE SAME OVERFLOW COUNT
+      *                 IN THE SPLIT JOB AS IT DID IN VSAMDEMO
+      ******************************************************************
+       FD  TERRITORY-EXCEPT-COUNT
+           LABEL RECORDS ARE STANDARD.
+       01  TERRITORY-EXCEPT-COUNT-RECORD.
+           05  TXC-EXCEPTION-COUNT      PIC 9(05).
