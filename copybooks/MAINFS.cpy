@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    MAINFS  --  FILE SECTION FOR MAINTRAN
+      *                (TRANSACTION INPUT, THE THREE REGION VSAM FILES,
+      *                 AND THE MAINTENANCE AUDIT REPORT)
+      ******************************************************************
+           COPY 'TRANFD'.
+
+           COPY 'FRGNFD'.
+
+           COPY 'EASTFD'.
+
+           COPY 'WESTFD'.
+
+           COPY 'MAINRPT'.
