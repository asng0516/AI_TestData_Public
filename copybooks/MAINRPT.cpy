@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    MAINRPT  --  AUDIT LISTING OF MAINTENANCE TRANSACTIONS
+      *                 APPLIED (OR REJECTED) BY MAINTRAN
+      ******************************************************************
+       FD  MAINT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-REPORT-LINE           PIC X(80).
