@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CHKPFD  --  MID-RUN CHECKPOINT/RESTART RECORD FOR PROCESS-DATA
+      ******************************************************************
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CUST-NUM      PIC X(05).
+           05  CKPT-RECORDS-READ       PIC 9(05).
+           05  CKPT-EAST-WRITTEN       PIC 9(05).
+           05  CKPT-WEST-WRITTEN       PIC 9(05).
+           05  CKPT-FOREIGN-WRITTEN    PIC 9(05).
+           05  CKPT-BAD-WRITTEN        PIC 9(05).
+           05  CKPT-RUN-COMPLETE       PIC X(01).
+               88  CKPT-RUN-IS-COMPLETE       VALUE 'Y'.
