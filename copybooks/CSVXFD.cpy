@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    CSVXFD  --  DATA WAREHOUSE CSV EXTRACT FILE FOR CSVEXTR
+      *                CODE-SET IS "ASCII" SINCE THE THREE REGION
+      *                FILES IT IS BUILT FROM ARE NATIVE EBCDIC AND
+      *                THE WAREHOUSE LOAD EXPECTS AN ASCII FLAT FILE
+      ******************************************************************
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           CODE-SET IS WAREHOUSE-ASCII.
+       01  EXTRACT-LINE                PIC X(200).
