@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    VSPRFS  --  FILE SECTION FOR VSAMPROC
+      *                (TABLE-FILE HANDOFF, THE INQUIRY INPUT, AND THE
+      *                 OUTPUT/REPORT/CHECKPOINT FILES)
+      ******************************************************************
+           COPY 'TBLFD'.
+
+           COPY 'TXCNTFD'.
+
+           COPY 'INQYFD'.
+
+           COPY 'BADDFD'.
+
+           COPY 'FRGNFD'.
+
+           COPY 'EASTFD'.
+
+           COPY 'WESTFD'.
+
+           COPY 'CTLRPT'.
+
+           COPY 'CHKPFD'.
