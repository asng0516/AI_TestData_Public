@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    FRGNFD  --  VSAM OUTPUT FILE FOR FOREIGN REGION INQUIRIES
+      ******************************************************************
+       FD  FOREIGN-REGION
+               RECORD IS VARYING IN SIZE FROM 133 TO 323 CHARACTERS
+                   DEPENDING ON FOREIGN-INTERESTS
+               LABEL RECORDS ARE STANDARD.
+       01  FOREIGN-REGION-RECORD.
+               05  FOREIGN-CUST-NUM        PIC X(05).
+               05  FOREIGN-SALESREP        PIC X(05).
+               05  FOREIGN-STATE           PIC X(02).
+               05  FOREIGN-OFFICE          PIC X(04).
+               05  FOREIGN-COMPANY         PIC X(20).
+               05  FOREIGN-CUST-NAME       PIC X(20).
+               05  FOREIGN-ADDRESS-1       PIC X(20).
+               05  FOREIGN-ADDRESS-2       PIC X(20).
+               05  FOREIGN-CITY            PIC X(15).
+               05  FOREIGN-AREA-CODE       PIC X(03).
+               05  FOREIGN-PHONE-1         PIC X(03).
+               05  FOREIGN-PHONE-2         PIC X(04).
+               05  FOREIGN-INTERESTS       PIC 9(02).
+               05  FOREIGN-PRODUCTS        OCCURS 1 TO 20 TIMES
+                                       DEPENDING ON FOREIGN-INTERESTS
+                                       PIC X(10).
