@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    WESTFD  --  VSAM OUTPUT FILE FOR WESTERN REGION INQUIRIES
+      ******************************************************************
+       FD  WEST-REGION
+               RECORD IS VARYING IN SIZE FROM 133 TO 323 CHARACTERS
+                   DEPENDING ON WEST-INTERESTS
+               LABEL RECORDS ARE STANDARD.
+       01  WEST-REGION-RECORD.
+               05  WEST-CUST-NUM           PIC X(05).
+               05  WEST-SALESREP           PIC X(05).
+               05  WEST-STATE              PIC X(02).
+               05  WEST-OFFICE             PIC X(04).
+               05  WEST-COMPANY            PIC X(20).
+               05  WEST-CUST-NAME          PIC X(20).
+               05  WEST-ADDRESS-1          PIC X(20).
+               05  WEST-ADDRESS-2          PIC X(20).
+               05  WEST-CITY               PIC X(15).
+               05  WEST-AREA-CODE          PIC X(03).
+               05  WEST-PHONE-1            PIC X(03).
+               05  WEST-PHONE-2            PIC X(04).
+               05  WEST-INTERESTS          PIC 9(02).
+               05  WEST-PRODUCTS           OCCURS 1 TO 20 TIMES
+                                            DEPENDING ON WEST-INTERESTS
+                                            PIC X(10).
