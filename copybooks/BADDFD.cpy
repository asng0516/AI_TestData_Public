@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    BADDFD  --  OUTPUT FILE FOR REJECTED CUSTOMER INQUIRIES
+      ******************************************************************
+       FD  BAD-DATA
+               RECORD IS VARYING IN SIZE FROM 125 TO 315 CHARACTERS
+                   DEPENDING ON BAD-INTERESTS
+               LABEL RECORDS ARE STANDARD.
+       01  BAD-DATA-RECORD.
+               05  BAD-DATA-CODE           PIC X(01).
+                   88  BAD-DATA-BAD-TERRITORY     VALUE 'T'.
+                   88  BAD-DATA-DUPLICATE-KEY     VALUE 'D'.
+               05  BAD-CUST-NUM            PIC X(05).
+               05  BAD-COMPANY             PIC X(20).
+               05  BAD-CUST-NAME           PIC X(20).
+               05  BAD-ADDRESS-1           PIC X(20).
+               05  BAD-ADDRESS-2           PIC X(20).
+               05  BAD-CITY                PIC X(15).
+               05  BAD-STATE               PIC X(02).
+               05  BAD-AREA-CODE           PIC X(03).
+               05  BAD-PHONE-1             PIC X(03).
+               05  BAD-PHONE-2             PIC X(04).
+               05  BAD-INTERESTS           PIC 9(02).
+               05  BAD-PRODUCTS            OCCURS 1 TO 20 TIMES
+                                            DEPENDING ON BAD-INTERESTS
+                                            PIC X(10).
