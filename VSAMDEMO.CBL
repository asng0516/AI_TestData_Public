@@ -112,15 +112,30 @@
 
       * OUTPUT FILE FOR ILLEGAL INQUIRIES
            SELECT BAD-DATA    ASSIGN BADDATA
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS BAD-FILE-STATUS.
+
+      * END OF RUN CONTROL REPORT FOR PROCESS-DATA
+           SELECT CONTROL-REPORT ASSIGN CTLRPT
+               ORGANIZATION SEQUENTIAL.
+
+      * SALES-DATA RECORDS THAT OVERFLOW THE 51/25 TERRITORY TABLES
+           SELECT TERRITORY-EXCEPTION ASSIGN TERREXC
                ORGANIZATION SEQUENTIAL.
 
+      * MID-RUN RESTART CHECKPOINT FOR PROCESS-DATA
+           SELECT CHECKPOINT-FILE ASSIGN CHKPNT
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
       * OUTPUT FILE FOR FOREIGN SALES REGION INQUIRIES
            SELECT FOREIGN-REGION ASSIGN FRGNVSAM
                ORGANIZATION INDEXED
                ACCESS IS DYNAMIC
                RECORD KEY IS FOREIGN-CUST-NUM
                ALTERNATE RECORD KEY IS FOREIGN-SALESREP WITH DUPLICATES
-               ALTERNATE RECORD KEY IS FOREIGN-STATE    WITH DUPLICATES.
+               ALTERNATE RECORD KEY IS FOREIGN-STATE    WITH DUPLICATES
+               FILE STATUS IS FOREIGN-FILE-STATUS.
 
       * OUTPUT FILE FOR EASTERN SALES REGION INQUIRIES
            SELECT EAST-REGION ASSIGN EASTVSAM
@@ -128,7 +143,8 @@
                ACCESS IS DYNAMIC
                RECORD KEY IS EAST-CUST-NUM
                ALTERNATE RECORD KEY IS EAST-SALESREP WITH DUPLICATES
-               ALTERNATE RECORD KEY IS EAST-STATE    WITH DUPLICATES.
+               ALTERNATE RECORD KEY IS EAST-STATE    WITH DUPLICATES
+               FILE STATUS IS EAST-FILE-STATUS.
 
       * OUTPUT FILE FOR WESTERN SALES REGION INQUIRIES
            SELECT WEST-REGION ASSIGN WESTVSAM
@@ -136,7 +152,8 @@
                ACCESS IS DYNAMIC
                RECORD KEY IS WEST-CUST-NUM
                ALTERNATE RECORD KEY IS WEST-SALESREP WITH DUPLICATES
-               ALTERNATE RECORD KEY IS WEST-STATE    WITH DUPLICATES.
+               ALTERNATE RECORD KEY IS WEST-STATE    WITH DUPLICATES
+               FILE STATUS IS WEST-FILE-STATUS.
 
 
        DATA DIVISION.
@@ -153,6 +170,7 @@
        MAINLINE-PARAGRAPH.
            PERFORM SORT-STATES.
            PERFORM PROCESS-DATA.
+           PERFORM PROGRAM-TERMINATOR.
            STOP RUN.
 
        SORT-STATES.
@@ -163,7 +181,9 @@
 
        PROCESS-STATES.
            MOVE 1 TO SUBSCRPT F-SUBSCRPT PERFORM-FLAG.
+           OPEN OUTPUT TERRITORY-EXCEPTION.
            PERFORM RETURN-RECORDS UNTIL PERFORM-FLAG EQUAL TO 0.
+           CLOSE TERRITORY-EXCEPTION.
        PROCESS-STATES-EXIT.
            EXIT.
 
@@ -171,42 +191,228 @@
            RETURN SORT-FILE INTO TEMP-SORT-RECORD
                                  AT END MOVE 0 TO PERFORM-FLAG.
            IF PERFORM-FLAG EQUAL TO 1
-               IF TEMP-STATE GREATER THAN 'ZZ'
-                  MOVE TEMP-STATE        TO F-TABLE-STATE(F-SUBSCRPT)
-                  MOVE TEMP-SALESREP     TO F-TABLE-SALESREP(F-SUBSCRPT)
-                  MOVE TEMP-SALES-OFFICE TO F-TABLE-OFFICE(F-SUBSCRPT)
-                  ADD 1 TO F-SUBSCRPT
+               IF TEMP-IS-FOREIGN
+                 IF F-SUBSCRPT GREATER THAN 25
+                   PERFORM WRITE-TERRITORY-EXCEPTION
+                 ELSE
+                   MOVE TEMP-STATE    TO F-TABLE-STATE(F-SUBSCRPT)
+                   MOVE TEMP-SALESREP TO F-TABLE-SALESREP(F-SUBSCRPT)
+                   MOVE TEMP-SALES-OFFICE
+                                      TO F-TABLE-OFFICE(F-SUBSCRPT)
+                   ADD 1 TO F-SUBSCRPT
                ELSE
-                  MOVE TEMP-STATE        TO TABLE-STATE(SUBSCRPT)
-                  MOVE TEMP-SALESREP     TO TABLE-SALESREP(SUBSCRPT)
-                  MOVE TEMP-SALES-OFFICE TO TABLE-OFFICE(SUBSCRPT)
-                  ADD 1 TO SUBSCRPT.
-               IF SUBSCRPT GREATER THAN 51
-                  MOVE 0 TO PERFORM-FLAG
-                  DISPLAY 'STATE RECORDS EXCEED 51-IGNORED OTHERS'.
-               IF F-SUBSCRPT GREATER THAN 25
-                  MOVE 0 TO PERFORM-FLAG
-                  DISPLAY 'FOREIGN RECORDS EXCEED 25-IGNORED OTHERS'.
+                 IF SUBSCRPT GREATER THAN 51
+                   PERFORM WRITE-TERRITORY-EXCEPTION
+                 ELSE
+                   MOVE TEMP-STATE    TO TABLE-STATE(SUBSCRPT)
+                   MOVE TEMP-SALESREP TO TABLE-SALESREP(SUBSCRPT)
+                   MOVE TEMP-SALES-OFFICE
+                                      TO TABLE-OFFICE(SUBSCRPT)
+                   ADD 1 TO SUBSCRPT.
        RETURN-RECORDS-EXIT.
            EXIT.
 
+       WRITE-TERRITORY-EXCEPTION.
+           MOVE TEMP-STATE                  TO TX-STATE.
+           MOVE TEMP-SALESREP               TO TX-SALESREP.
+           MOVE TEMP-SALES-OFFICE           TO TX-SALES-OFFICE.
+           MOVE TEMP-DOMESTIC-FLAG          TO TX-DOMESTIC-FLAG.
+           IF TEMP-IS-FOREIGN
+               MOVE 'FOREIGN TABLE FULL-25 MAX' TO TX-REASON
+           ELSE
+               MOVE 'STATE TABLE FULL-51 MAX'    TO TX-REASON.
+           WRITE TERRITORY-EXCEPTION-RECORD.
+           ADD 1 TO RPT-TERRITORY-EXCEPT-COUNT.
+       WRITE-TERRITORY-EXCEPTION-EXIT.
+           EXIT.
+
        PROCESS-DATA.
+           PERFORM OPEN-REGION-FILES.
+           PERFORM INITIALIZE-RESTART.
            OPEN INPUT INQUIRY.
-           OPEN OUTPUT FOREIGN-REGION BAD-DATA EAST-REGION WEST-REGION.
+           IF THIS-IS-A-RESTART-RUN
+               PERFORM SKIP-PROCESSED-INQUIRY-RECORDS.
            MOVE 1 TO PERFORM-FLAG.
-           PERFORM PROCESS-INQUIRY THRU PROCESS-INQUIRY-EXIT
+           PERFORM PROCESS-ALL-INQUIRY THRU PROCESS-ALL-INQUIRY-EXIT
                                    UNTIL PERFORM-FLAG EQUAL TO 0.
            CLOSE INQUIRY FOREIGN-REGION
                  EAST-REGION WEST-REGION BAD-DATA.
+           PERFORM WRITE-RUN-COMPLETE-CHECKPOINT.
+           PERFORM PRINT-CONTROL-REPORT.
        PROCESS-DATA-EXIT.
            EXIT.
 
+      ******************************************************************
+      *    OPEN-REGION-FILES -- OPEN THE THREE INDEXED REGION FILES
+      *    I-O SO THAT TODAY'S INQUIRIES ARE ADDED TO WHAT IS ALREADY
+      *    ON FILE FROM PRIOR RUNS, RATHER THAN RECREATING THEM EMPTY.
+      *    A FILE STATUS OF '35' MEANS THE FILE DOES NOT YET EXIST, SO
+      *    IT IS CREATED FIRST, THEN REOPENED I-O FOR THIS RUN.
+      ******************************************************************
+       OPEN-REGION-FILES.
+           OPEN I-O FOREIGN-REGION.
+           IF FOREIGN-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT FOREIGN-REGION
+               CLOSE FOREIGN-REGION
+               OPEN I-O FOREIGN-REGION.
+           OPEN I-O EAST-REGION.
+           IF EAST-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT EAST-REGION
+               CLOSE EAST-REGION
+               OPEN I-O EAST-REGION.
+           OPEN I-O WEST-REGION.
+           IF WEST-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT WEST-REGION
+               CLOSE WEST-REGION
+               OPEN I-O WEST-REGION.
+           OPEN EXTEND BAD-DATA.
+           IF BAD-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT BAD-DATA
+               CLOSE BAD-DATA
+               OPEN EXTEND BAD-DATA.
+       OPEN-REGION-FILES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    INITIALIZE-RESTART -- LOOK FOR A CHECKPOINT LEFT BEHIND BY
+      *    AN INQUIRY FILE THAT DID NOT FINISH PROCESSING. IF ONE IS
+      *    FOUND AND ITS RUN WAS NOT MARKED COMPLETE, RESTORE THE
+      *    RUNNING COUNTS FROM IT AND FLAG THIS AS A RESTART RUN.
+      ******************************************************************
+       INITIALIZE-RESTART.
+           MOVE 'N' TO RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS EQUAL '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                   MOVE 'N' TO RESTART-SWITCH
+               END-READ
+               IF CKPT-FILE-STATUS EQUAL '00'
+                   AND NOT CKPT-RUN-IS-COMPLETE
+                   MOVE 'Y' TO RESTART-SWITCH
+                   MOVE CKPT-RECORDS-READ      TO RPT-INQUIRY-READ-COUNT
+                   MOVE CKPT-EAST-WRITTEN    TO RPT-EAST-WRITE-COUNT
+                   MOVE CKPT-WEST-WRITTEN    TO RPT-WEST-WRITE-COUNT
+                   MOVE CKPT-FOREIGN-WRITTEN TO RPT-FOREIGN-WRITE-COUNT
+                   MOVE CKPT-BAD-WRITTEN     TO RPT-BAD-WRITE-COUNT
+                   MOVE RPT-INQUIRY-READ-COUNT TO CKPT-SKIP-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE.
+       INITIALIZE-RESTART-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    SKIP-PROCESSED-INQUIRY-RECORDS -- ON A RESTART RUN, REREAD
+      *    (WITHOUT REPROCESSING) THE INQUIRY RECORDS THAT WERE ALREADY
+      *    ACCOUNTED FOR BY THE CHECKPOINT BEFORE THE PRIOR RUN STOPPED.
+      ******************************************************************
+       SKIP-PROCESSED-INQUIRY-RECORDS.
+           MOVE 1 TO PERFORM-FLAG.
+           MOVE 0 TO RPT-INQUIRY-READ-COUNT.
+           PERFORM SKIP-ONE-INQUIRY-RECORD
+               UNTIL RPT-INQUIRY-READ-COUNT >= CKPT-SKIP-COUNT
+                  OR PERFORM-FLAG EQUAL TO 0.
+       SKIP-PROCESSED-INQUIRY-RECORDS-EXIT.
+           EXIT.
+
+       SKIP-ONE-INQUIRY-RECORD.
+           READ INQUIRY
+               AT END
+               MOVE 0 TO PERFORM-FLAG.
+           IF PERFORM-FLAG EQUAL TO 1
+               ADD 1 TO RPT-INQUIRY-READ-COUNT.
+       SKIP-ONE-INQUIRY-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    PROCESS-ALL-INQUIRY -- DRIVES PROCESS-INQUIRY FOR ONE INQUIRY
+      *    RECORD AND, EVERY CKPT-CHECKPOINT-INTERVAL RECORDS, REFRESHES
+      *    THE CHECKPOINT SO A RERUN AFTER AN ABEND CAN RESTART AFTER
+      *    THE LAST CUSTOMER SUCCESSFULLY WRITTEN RATHER THAN FROM THE
+      *    BEGINNING OF THE INQUIRY FILE.
+      ******************************************************************
+       PROCESS-ALL-INQUIRY.
+           PERFORM PROCESS-INQUIRY THRU PROCESS-INQUIRY-EXIT.
+           IF PERFORM-FLAG EQUAL TO 1
+               ADD 1 TO CKPT-SINCE-LAST
+               IF CKPT-SINCE-LAST >= CKPT-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE 0 TO CKPT-SINCE-LAST.
+       PROCESS-ALL-INQUIRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    WRITE-CHECKPOINT -- PERSIST THE CURRENT RUNNING COUNTS AND
+      *    THE LAST CUSTOMER NUMBER PROCESSED. THE CHECKPOINT FILE HOLDS
+      *    A SINGLE RECORD AND IS REWRITTEN EACH TIME.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE INQY-CUST-NUM           TO CKPT-LAST-CUST-NUM.
+           MOVE RPT-INQUIRY-READ-COUNT  TO CKPT-RECORDS-READ.
+           MOVE RPT-EAST-WRITE-COUNT    TO CKPT-EAST-WRITTEN.
+           MOVE RPT-WEST-WRITE-COUNT    TO CKPT-WEST-WRITTEN.
+           MOVE RPT-FOREIGN-WRITE-COUNT TO CKPT-FOREIGN-WRITTEN.
+           MOVE RPT-BAD-WRITE-COUNT     TO CKPT-BAD-WRITTEN.
+           MOVE 'N'                     TO CKPT-RUN-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    WRITE-RUN-COMPLETE-CHECKPOINT -- THE INQUIRY FILE WAS
+      *    PROCESSED TO COMPLETION, SO THE CHECKPOINT IS MARKED COMPLETE
+      *    AND THE NEXT RUN WILL START FROM A FRESH INQUIRY FILE RATHER
+      *    THAN TREATING THIS AS A RESTART.
+      ******************************************************************
+       WRITE-RUN-COMPLETE-CHECKPOINT.
+           MOVE RPT-INQUIRY-READ-COUNT  TO CKPT-RECORDS-READ.
+           MOVE RPT-EAST-WRITE-COUNT    TO CKPT-EAST-WRITTEN.
+           MOVE RPT-WEST-WRITE-COUNT    TO CKPT-WEST-WRITTEN.
+           MOVE RPT-FOREIGN-WRITE-COUNT TO CKPT-FOREIGN-WRITTEN.
+           MOVE RPT-BAD-WRITE-COUNT     TO CKPT-BAD-WRITTEN.
+           MOVE 'Y'                     TO CKPT-RUN-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-RUN-COMPLETE-CHECKPOINT-EXIT.
+           EXIT.
+
+       PRINT-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-HEADING.
+           MOVE SPACES TO CONTROL-REPORT-LINE.
+           WRITE CONTROL-REPORT-LINE.
+           MOVE 'INQUIRY RECORDS READ' TO CR-DETAIL-LABEL.
+           MOVE RPT-INQUIRY-READ-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'EAST-REGION RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-EAST-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'WEST-REGION RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-WEST-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'FOREIGN-REGION RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-FOREIGN-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'BAD-DATA RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-BAD-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'TERRITORY TABLE OVERFLOW RECS' TO CR-DETAIL-LABEL.
+           MOVE RPT-TERRITORY-EXCEPT-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           CLOSE CONTROL-REPORT.
+       PRINT-CONTROL-REPORT-EXIT.
+           EXIT.
+
        PROCESS-INQUIRY.
            READ INQUIRY
                AT END
                MOVE 0 TO PERFORM-FLAG
                GO TO PROCESS-INQUIRY-EXIT.
-           IF INQY-STATE GREATER THAN 'WY'
+           ADD 1 TO RPT-INQUIRY-READ-COUNT.
+           IF INQY-IS-FOREIGN
                SET FOREIGN-INDEX TO 1
                SEARCH FOREIGN-INFO-TABLE AT END
                    MOVE 'T' TO BAD-DATA-CODE
@@ -247,7 +453,9 @@
            MOVE INQY-PRODUCTS               TO FOREIGN-PRODUCTS.
            WRITE FOREIGN-REGION-RECORD INVALID KEY
                MOVE 'D' TO BAD-DATA-CODE
-               PERFORM WRITE-BAD-DATA.
+               PERFORM WRITE-BAD-DATA
+           NOT INVALID KEY
+               ADD 1 TO RPT-FOREIGN-WRITE-COUNT.
        WRITE-FOREIGN-RECORD-EXIT.
            EXIT.
 
@@ -270,7 +478,9 @@
            MOVE INQY-PRODUCTS               TO EAST-PRODUCTS.
            WRITE EAST-REGION-RECORD INVALID KEY
                MOVE 'D' TO BAD-DATA-CODE
-               PERFORM WRITE-BAD-DATA.
+               PERFORM WRITE-BAD-DATA
+           NOT INVALID KEY
+               ADD 1 TO RPT-EAST-WRITE-COUNT.
        WRITE-EAST-RECORD-EXIT.
            EXIT.
 
@@ -293,7 +503,9 @@
            MOVE INQY-PRODUCTS               TO WEST-PRODUCTS.
            WRITE WEST-REGION-RECORD INVALID KEY
                MOVE 'D' TO BAD-DATA-CODE
-               PERFORM WRITE-BAD-DATA.
+               PERFORM WRITE-BAD-DATA
+           NOT INVALID KEY
+               ADD 1 TO RPT-WEST-WRITE-COUNT.
        WRITE-WEST-RECORD-EXIT.
            EXIT.
 
@@ -311,8 +523,23 @@
            MOVE INQY-INTERESTS              TO BAD-INTERESTS.
            MOVE INQY-PRODUCTS               TO BAD-PRODUCTS.
            WRITE BAD-DATA-RECORD.
+           ADD 1 TO RPT-BAD-WRITE-COUNT.
            MOVE SPACES TO BAD-DATA-RECORD.
        WRITE-BAD-DATA-EXIT.
            EXIT.
 
        PROGRAM-TERMINATOR.
+           COMPUTE RPT-TOTAL-WRITE-COUNT =
+               RPT-EAST-WRITE-COUNT    + RPT-WEST-WRITE-COUNT +
+               RPT-FOREIGN-WRITE-COUNT + RPT-BAD-WRITE-COUNT.
+           IF RPT-TOTAL-WRITE-COUNT NOT EQUAL RPT-INQUIRY-READ-COUNT
+               DISPLAY 'VSAMDEMO - CONTROL TOTAL MISMATCH - '
+                   RPT-INQUIRY-READ-COUNT ' INQUIRY READ VS '
+                   RPT-TOTAL-WRITE-COUNT  ' RECORDS WRITTEN'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'VSAMDEMO - CONTROL TOTALS RECONCILE - '
+                   RPT-TOTAL-WRITE-COUNT ' RECORDS ACCOUNTED FOR'
+               MOVE 0 TO RETURN-CODE.
+       PROGRAM-TERMINATOR-EXIT.
+           EXIT.
