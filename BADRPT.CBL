@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BADRPT.
+       AUTHOR.  DATA PROCESSING.
+
+      ****************************************************************
+      *
+      *            BADRPT.CBL
+      *
+      *         THIS PROGRAM READS THE BAD-DATA FILE PRODUCED BY
+      *         VSAMPROC AND PRINTS A REJECT LISTING REPORT, SPLIT
+      *         BY BAD-DATA-CODE ('T' - NO MATCHING STATE/TERRITORY
+      *         FOUND ON THE SEARCH OF SALES-INFO-TABLE OR
+      *         FOREIGN-INFO-TABLE, 'D' - DUPLICATE CUSTOMER NUMBER
+      *         REJECTED BY THE VSAM WRITE). A COUNT AND A LISTING
+      *         ARE PRODUCED FOR EACH REASON CODE, PLUS A GRAND
+      *         TOTAL, SO TODAY'S REJECTS CAN BE TRIAGED AT A GLANCE.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * INPUT FILE OF REJECTED CUSTOMER INQUIRIES FROM VSAMPROC
+           SELECT BAD-DATA       ASSIGN BADDATA
+               ORGANIZATION SEQUENTIAL.
+
+      * OUTPUT REJECT LISTING REPORT
+           SELECT REJECT-REPORT  ASSIGN REJRPT
+               ORGANIZATION SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY 'BADDFD'.
+
+       COPY 'REJRPT'.
+
+       WORKING-STORAGE SECTION.
+
+       01  PERFORM-FLAG                PIC 9      VALUE 1.
+
+       01  RPT-TERRITORY-REJECT-COUNT  PIC 9(05)  VALUE 0.
+       01  RPT-DUPLICATE-REJECT-COUNT  PIC 9(05)  VALUE 0.
+       01  RPT-TOTAL-REJECT-COUNT      PIC 9(05)  VALUE 0.
+
+       01  RR-HEADING-1.
+           05  FILLER                  PIC X(40)
+               VALUE 'BADRPT - BAD-DATA REJECT LISTING REPORT'.
+
+       01  RR-HEADING-2.
+           05  FILLER                  PIC X(40)
+               VALUE 'CODE  CUST-NUM  STATE  CUST-NAME'.
+
+       01  RR-DETAIL-LINE.
+           05  RR-CODE                 PIC X(01).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  RR-CUST-NUM             PIC X(05).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  RR-STATE                PIC X(02).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  RR-CUST-NAME            PIC X(20).
+
+       01  RR-SUMMARY-LINE.
+           05  RR-SUMMARY-LABEL        PIC X(40).
+           05  RR-SUMMARY-COUNT        PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE-PARAGRAPH.
+           PERFORM PRODUCE-REJECT-REPORT.
+           STOP RUN.
+
+       PRODUCE-REJECT-REPORT.
+           OPEN INPUT BAD-DATA.
+           OPEN OUTPUT REJECT-REPORT.
+           WRITE REJECT-REPORT-LINE FROM RR-HEADING-1.
+           WRITE REJECT-REPORT-LINE FROM RR-HEADING-2.
+           PERFORM LIST-BAD-DATA-RECORD UNTIL PERFORM-FLAG EQUAL TO 0.
+           PERFORM WRITE-REJECT-SUMMARY.
+           CLOSE BAD-DATA REJECT-REPORT.
+       PRODUCE-REJECT-REPORT-EXIT.
+           EXIT.
+
+       LIST-BAD-DATA-RECORD.
+           READ BAD-DATA
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO LIST-BAD-DATA-RECORD-EXIT.
+           MOVE BAD-DATA-CODE               TO RR-CODE.
+           MOVE BAD-CUST-NUM                TO RR-CUST-NUM.
+           MOVE BAD-STATE                   TO RR-STATE.
+           MOVE BAD-CUST-NAME               TO RR-CUST-NAME.
+           WRITE REJECT-REPORT-LINE FROM RR-DETAIL-LINE.
+           ADD 1 TO RPT-TOTAL-REJECT-COUNT.
+           IF BAD-DATA-BAD-TERRITORY
+               ADD 1 TO RPT-TERRITORY-REJECT-COUNT.
+           IF BAD-DATA-DUPLICATE-KEY
+               ADD 1 TO RPT-DUPLICATE-REJECT-COUNT.
+       LIST-BAD-DATA-RECORD-EXIT.
+           EXIT.
+
+       WRITE-REJECT-SUMMARY.
+           MOVE SPACES TO REJECT-REPORT-LINE.
+           WRITE REJECT-REPORT-LINE.
+           MOVE 'BAD STATE/TERRITORY REJECTS (T)'   TO RR-SUMMARY-LABEL.
+           MOVE RPT-TERRITORY-REJECT-COUNT          TO RR-SUMMARY-COUNT.
+           WRITE REJECT-REPORT-LINE FROM RR-SUMMARY-LINE.
+           MOVE 'DUPLICATE CUSTOMER NUMBER REJECTS (D)'
+               TO RR-SUMMARY-LABEL.
+           MOVE RPT-DUPLICATE-REJECT-COUNT          TO RR-SUMMARY-COUNT.
+           WRITE REJECT-REPORT-LINE FROM RR-SUMMARY-LINE.
+           MOVE 'TOTAL REJECTS'                     TO RR-SUMMARY-LABEL.
+           MOVE RPT-TOTAL-REJECT-COUNT              TO RR-SUMMARY-COUNT.
+           WRITE REJECT-REPORT-LINE FROM RR-SUMMARY-LINE.
+       WRITE-REJECT-SUMMARY-EXIT.
+           EXIT.
