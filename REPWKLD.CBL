@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  REPWKLD.
+       AUTHOR.  DATA PROCESSING.
+
+      ****************************************************************
+      *
+      *            REPWKLD.CBL
+      *
+      *         THIS PROGRAM PRINTS A SALES-REP WORKLOAD REPORT. FOR
+      *         EACH OF THE THREE CUSTOMER REGION FILES MAINTAINED BY
+      *         VSAMPROC (FOREIGN-REGION, EAST-REGION, WEST-REGION) IT
+      *         STARTS AT THE BEGINNING OF THE SALESREP ALTERNATE KEY
+      *         AND READS NEXT SEQUENTIALLY IN SALESREP ORDER, COUNTING
+      *         HOW MANY CUSTOMERS ARE ON FILE FOR EACH REP. A LINE IS
+      *         PRINTED PER REP, PER REGION, SO MANAGEMENT CAN SEE HOW
+      *         WORKLOAD IS DISTRIBUTED ACROSS THE SALES FORCE.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * FOREIGN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT FOREIGN-REGION ASSIGN FRGNVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS FOREIGN-CUST-NUM
+               ALTERNATE RECORD KEY IS FOREIGN-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FOREIGN-STATE    WITH DUPLICATES
+               FILE STATUS IS FOREIGN-FILE-STATUS.
+
+      * EASTERN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT EAST-REGION ASSIGN EASTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EAST-CUST-NUM
+               ALTERNATE RECORD KEY IS EAST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EAST-STATE    WITH DUPLICATES
+               FILE STATUS IS EAST-FILE-STATUS.
+
+      * WESTERN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT WEST-REGION ASSIGN WESTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS WEST-CUST-NUM
+               ALTERNATE RECORD KEY IS WEST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS WEST-STATE    WITH DUPLICATES
+               FILE STATUS IS WEST-FILE-STATUS.
+
+      * OUTPUT SALES-REP WORKLOAD REPORT
+           SELECT WORKLOAD-REPORT ASSIGN WKLDRPT
+               ORGANIZATION SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY 'WKLDFS'.
+
+       WORKING-STORAGE SECTION.
+
+       01  PERFORM-FLAG                PIC 9      VALUE 1.
+
+       01  FOREIGN-FILE-STATUS         PIC X(02).
+       01  EAST-FILE-STATUS            PIC X(02).
+       01  WEST-FILE-STATUS            PIC X(02).
+
+       01  CURR-SALESREP               PIC X(05)  VALUE SPACES.
+       01  REP-CUST-COUNT              PIC 9(05)  VALUE 0.
+
+       01  WORKLOAD-HEADING.
+           05  FILLER                  PIC X(40)
+               VALUE 'REPWKLD - SALES-REP WORKLOAD REPORT'.
+
+       01  WORKLOAD-COLUMN-HEADING.
+           05  FILLER                  PIC X(40)
+               VALUE 'REGION   SALESREP  CUSTOMER-COUNT'.
+
+       01  WORKLOAD-DETAIL-LINE.
+           05  WL-REGION               PIC X(07).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  WL-SALESREP             PIC X(05).
+           05  FILLER                  PIC X(05)  VALUE SPACES.
+           05  WL-CUST-COUNT           PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE-PARAGRAPH.
+           PERFORM PRODUCE-WORKLOAD-REPORT.
+           STOP RUN.
+
+       PRODUCE-WORKLOAD-REPORT.
+           OPEN INPUT FOREIGN-REGION EAST-REGION WEST-REGION.
+           OPEN OUTPUT WORKLOAD-REPORT.
+           WRITE WORKLOAD-REPORT-LINE FROM WORKLOAD-HEADING.
+           WRITE WORKLOAD-REPORT-LINE FROM WORKLOAD-COLUMN-HEADING.
+           PERFORM TALLY-FOREIGN-REPS.
+           PERFORM TALLY-EAST-REPS.
+           PERFORM TALLY-WEST-REPS.
+           CLOSE FOREIGN-REGION EAST-REGION WEST-REGION WORKLOAD-REPORT.
+       PRODUCE-WORKLOAD-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    TALLY-FOREIGN-REPS -- WALK FOREIGN-REGION IN SALESREP ORDER,
+      *    COUNTING CUSTOMERS PER REP, WITH A CONTROL BREAK EACH TIME
+      *    THE SALESREP CHANGES.
+      ******************************************************************
+       TALLY-FOREIGN-REPS.
+           MOVE LOW-VALUES TO FOREIGN-SALESREP.
+           MOVE 1 TO PERFORM-FLAG.
+           START FOREIGN-REGION KEY IS NOT LESS THAN FOREIGN-SALESREP
+               INVALID KEY
+               MOVE 0 TO PERFORM-FLAG.
+           MOVE SPACES TO CURR-SALESREP.
+           MOVE 0 TO REP-CUST-COUNT.
+           PERFORM READ-NEXT-FOREIGN THRU READ-NEXT-FOREIGN-EXIT
+               UNTIL PERFORM-FLAG EQUAL TO 0.
+           IF REP-CUST-COUNT GREATER THAN 0
+               PERFORM WRITE-FOREIGN-WORKLOAD-LINE.
+       TALLY-FOREIGN-REPS-EXIT.
+           EXIT.
+
+       READ-NEXT-FOREIGN.
+           READ FOREIGN-REGION NEXT RECORD
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO READ-NEXT-FOREIGN-EXIT.
+           IF FOREIGN-SALESREP EQUAL CURR-SALESREP
+               ADD 1 TO REP-CUST-COUNT
+               GO TO READ-NEXT-FOREIGN-EXIT.
+           IF REP-CUST-COUNT GREATER THAN 0
+               PERFORM WRITE-FOREIGN-WORKLOAD-LINE.
+           MOVE FOREIGN-SALESREP TO CURR-SALESREP.
+           MOVE 0 TO REP-CUST-COUNT.
+           ADD 1 TO REP-CUST-COUNT.
+       READ-NEXT-FOREIGN-EXIT.
+           EXIT.
+
+       WRITE-FOREIGN-WORKLOAD-LINE.
+           MOVE 'FOREIGN' TO WL-REGION.
+           MOVE CURR-SALESREP TO WL-SALESREP.
+           MOVE REP-CUST-COUNT TO WL-CUST-COUNT.
+           WRITE WORKLOAD-REPORT-LINE FROM WORKLOAD-DETAIL-LINE.
+       WRITE-FOREIGN-WORKLOAD-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    TALLY-EAST-REPS -- SAME PATTERN AS TALLY-FOREIGN-REPS, FOR
+      *    EAST-REGION.
+      ******************************************************************
+       TALLY-EAST-REPS.
+           MOVE LOW-VALUES TO EAST-SALESREP.
+           MOVE 1 TO PERFORM-FLAG.
+           START EAST-REGION KEY IS NOT LESS THAN EAST-SALESREP
+               INVALID KEY
+               MOVE 0 TO PERFORM-FLAG.
+           MOVE SPACES TO CURR-SALESREP.
+           MOVE 0 TO REP-CUST-COUNT.
+           PERFORM READ-NEXT-EAST THRU READ-NEXT-EAST-EXIT
+               UNTIL PERFORM-FLAG EQUAL TO 0.
+           IF REP-CUST-COUNT GREATER THAN 0
+               PERFORM WRITE-EAST-WORKLOAD-LINE.
+       TALLY-EAST-REPS-EXIT.
+           EXIT.
+
+       READ-NEXT-EAST.
+           READ EAST-REGION NEXT RECORD
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO READ-NEXT-EAST-EXIT.
+           IF EAST-SALESREP EQUAL CURR-SALESREP
+               ADD 1 TO REP-CUST-COUNT
+               GO TO READ-NEXT-EAST-EXIT.
+           IF REP-CUST-COUNT GREATER THAN 0
+               PERFORM WRITE-EAST-WORKLOAD-LINE.
+           MOVE EAST-SALESREP TO CURR-SALESREP.
+           MOVE 0 TO REP-CUST-COUNT.
+           ADD 1 TO REP-CUST-COUNT.
+       READ-NEXT-EAST-EXIT.
+           EXIT.
+
+       WRITE-EAST-WORKLOAD-LINE.
+           MOVE 'EAST' TO WL-REGION.
+           MOVE CURR-SALESREP TO WL-SALESREP.
+           MOVE REP-CUST-COUNT TO WL-CUST-COUNT.
+           WRITE WORKLOAD-REPORT-LINE FROM WORKLOAD-DETAIL-LINE.
+       WRITE-EAST-WORKLOAD-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    TALLY-WEST-REPS -- SAME PATTERN AS TALLY-FOREIGN-REPS, FOR
+      *    WEST-REGION.
+      ******************************************************************
+       TALLY-WEST-REPS.
+           MOVE LOW-VALUES TO WEST-SALESREP.
+           MOVE 1 TO PERFORM-FLAG.
+           START WEST-REGION KEY IS NOT LESS THAN WEST-SALESREP
+               INVALID KEY
+               MOVE 0 TO PERFORM-FLAG.
+           MOVE SPACES TO CURR-SALESREP.
+           MOVE 0 TO REP-CUST-COUNT.
+           PERFORM READ-NEXT-WEST THRU READ-NEXT-WEST-EXIT
+               UNTIL PERFORM-FLAG EQUAL TO 0.
+           IF REP-CUST-COUNT GREATER THAN 0
+               PERFORM WRITE-WEST-WORKLOAD-LINE.
+       TALLY-WEST-REPS-EXIT.
+           EXIT.
+
+       READ-NEXT-WEST.
+           READ WEST-REGION NEXT RECORD
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO READ-NEXT-WEST-EXIT.
+           IF WEST-SALESREP EQUAL CURR-SALESREP
+               ADD 1 TO REP-CUST-COUNT
+               GO TO READ-NEXT-WEST-EXIT.
+           IF REP-CUST-COUNT GREATER THAN 0
+               PERFORM WRITE-WEST-WORKLOAD-LINE.
+           MOVE WEST-SALESREP TO CURR-SALESREP.
+           MOVE 0 TO REP-CUST-COUNT.
+           ADD 1 TO REP-CUST-COUNT.
+       READ-NEXT-WEST-EXIT.
+           EXIT.
+
+       WRITE-WEST-WORKLOAD-LINE.
+           MOVE 'WEST' TO WL-REGION.
+           MOVE CURR-SALESREP TO WL-SALESREP.
+           MOVE REP-CUST-COUNT TO WL-CUST-COUNT.
+           WRITE WORKLOAD-REPORT-LINE FROM WORKLOAD-DETAIL-LINE.
+       WRITE-WEST-WORKLOAD-LINE-EXIT.
+           EXIT.
