@@ -0,0 +1,42 @@
+//VSAMDEMO JOB (ACCTNO),'INQUIRY PROCESSING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* OVERNIGHT SALES INQUIRY PROCESSING RUN, SPLIT INTO TWO STEPS SO
+//* THAT A RESTART AFTER A STEP-TWO ABEND DOES NOT HAVE TO RE-SORT
+//* SALES-DATA OR REPROCESS INQUIRY RECORDS ALREADY WRITTEN OUT. TO
+//* RESTART AFTER AN ABEND IN STEP SORTSTEP, RESUBMIT THE JOB AS-IS.
+//* TO RESTART AFTER AN ABEND IN STEP PROCSTEP, RESUBMIT WITH
+//* RESTART=PROCSTEP -- THE TABLE-FILE FROM THE PRIOR SORTSTEP IS
+//* STILL ON DASD, SO SORTSTEP DOES NOT NEED TO RUN AGAIN, AND
+//* PROCSTEP ITSELF WILL PICK UP ITS OWN CHKPNT DATA SET (WRITTEN
+//* AFTER EVERY INQUIRY RECORD) TO SKIP THE INQUIRY RECORDS IT HAS
+//* ALREADY WRITTEN OUT, RATHER THAN STARTING INQUIRY OVER FROM THE
+//* BEGINNING OF THE FILE.
+//*
+//SORTSTEP EXEC PGM=VSAMSORT
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//SORTWRK  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SALEDATA DD DSN=PROD.VSAMDEMO.SALEDATA,DISP=SHR
+//TERREXC  DD DSN=PROD.VSAMDEMO.TERREXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TBLFILE  DD DSN=PROD.VSAMDEMO.TABLE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TEXCCNT  DD DSN=PROD.VSAMDEMO.TEXCCNT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//PROCSTEP EXEC PGM=VSAMPROC
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//TBLFILE  DD DSN=PROD.VSAMDEMO.TABLE,DISP=SHR
+//TEXCCNT  DD DSN=PROD.VSAMDEMO.TEXCCNT,DISP=SHR
+//INQUIRY  DD DSN=PROD.VSAMDEMO.SALESINQ,DISP=SHR
+//BADDATA  DD DSN=PROD.VSAMDEMO.BADDATA,DISP=SHR
+//CTLRPT   DD SYSOUT=*
+//CHKPNT   DD DSN=PROD.VSAMDEMO.CHKPNT,DISP=SHR
+//FRGNVSAM DD DSN=PROD.VSAMDEMO.FOREIGN,DISP=SHR
+//EASTVSAM DD DSN=PROD.VSAMDEMO.EASTVSAM,DISP=SHR
+//WESTVSAM DD DSN=PROD.VSAMDEMO.WESTVSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
