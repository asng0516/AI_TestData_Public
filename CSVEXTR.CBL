@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CSVEXTR.
+       AUTHOR.  DATA PROCESSING.
+
+      ****************************************************************
+      *
+      *            CSVEXTR.CBL
+      *
+      *         THIS PROGRAM READS THE THREE CUSTOMER REGION FILES
+      *         MAINTAINED BY VSAMPROC (FOREIGN-REGION, EAST-REGION,
+      *         WEST-REGION) SEQUENTIALLY AND PRODUCES A SINGLE
+      *         COMMA-DELIMITED ASCII EXTRACT FILE, TAGGED BY REGION,
+      *         FOR LOADING INTO THE DATA WAREHOUSE. ONE OUTPUT LINE
+      *         IS WRITTEN PER CUSTOMER RECORD. ONLY THE FIRST PRODUCT
+      *         INTEREST IS CARRIED IN ITS OWN COLUMN; THE INTERESTS
+      *         COUNT IS ALSO CARRIED SO THE WAREHOUSE LOAD CAN TELL
+      *         WHEN A CUSTOMER HAS MORE INTERESTS THAN THAT COLUMN
+      *         SHOWS.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           ALPHABET WAREHOUSE-ASCII IS STANDARD-1.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * FOREIGN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT FOREIGN-REGION ASSIGN FRGNVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS FOREIGN-CUST-NUM
+               ALTERNATE RECORD KEY IS FOREIGN-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FOREIGN-STATE    WITH DUPLICATES
+               FILE STATUS IS FOREIGN-FILE-STATUS.
+
+      * EASTERN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT EAST-REGION ASSIGN EASTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS EAST-CUST-NUM
+               ALTERNATE RECORD KEY IS EAST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EAST-STATE    WITH DUPLICATES
+               FILE STATUS IS EAST-FILE-STATUS.
+
+      * WESTERN SALES REGION VSAM FILE - MAINTAINED BY VSAMPROC
+           SELECT WEST-REGION ASSIGN WESTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS WEST-CUST-NUM
+               ALTERNATE RECORD KEY IS WEST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS WEST-STATE    WITH DUPLICATES
+               FILE STATUS IS WEST-FILE-STATUS.
+
+      * OUTPUT DATA WAREHOUSE CSV EXTRACT
+           SELECT EXTRACT-FILE ASSIGN CSVEXTR
+               ORGANIZATION SEQUENTIAL.
+
+      * END OF RUN CONTROL REPORT FOR THE EXTRACT
+           SELECT CONTROL-REPORT ASSIGN CTLRPT
+               ORGANIZATION SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY 'EXTRFS'.
+
+       WORKING-STORAGE SECTION.
+
+       01  PERFORM-FLAG                PIC 9      VALUE 1.
+
+       01  FOREIGN-FILE-STATUS         PIC X(02).
+       01  EAST-FILE-STATUS            PIC X(02).
+       01  WEST-FILE-STATUS            PIC X(02).
+
+       01  RPT-FOREIGN-EXTRACT-COUNT   PIC 9(05)  VALUE 0.
+       01  RPT-EAST-EXTRACT-COUNT      PIC 9(05)  VALUE 0.
+       01  RPT-WEST-EXTRACT-COUNT      PIC 9(05)  VALUE 0.
+
+       01  CONTROL-REPORT-HEADING.
+           05  FILLER                  PIC X(30)
+               VALUE 'CSVEXTR DATA WAREHOUSE EXTRACT'.
+           05  FILLER                  PIC X(25)
+               VALUE ' - END OF RUN CONTROL RPT'.
+
+       01  CONTROL-REPORT-DETAIL.
+           05  CR-DETAIL-LABEL         PIC X(30).
+           05  CR-DETAIL-COUNT         PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE-PARAGRAPH.
+           PERFORM PRODUCE-CSV-EXTRACT.
+           STOP RUN.
+
+       PRODUCE-CSV-EXTRACT.
+           OPEN INPUT FOREIGN-REGION EAST-REGION WEST-REGION.
+           OPEN OUTPUT EXTRACT-FILE.
+           MOVE 1 TO PERFORM-FLAG.
+           PERFORM EXTRACT-FOREIGN THRU EXTRACT-FOREIGN-EXIT
+               UNTIL PERFORM-FLAG EQUAL TO 0.
+           MOVE 1 TO PERFORM-FLAG.
+           PERFORM EXTRACT-EAST THRU EXTRACT-EAST-EXIT
+               UNTIL PERFORM-FLAG EQUAL TO 0.
+           MOVE 1 TO PERFORM-FLAG.
+           PERFORM EXTRACT-WEST THRU EXTRACT-WEST-EXIT
+               UNTIL PERFORM-FLAG EQUAL TO 0.
+           CLOSE FOREIGN-REGION EAST-REGION WEST-REGION EXTRACT-FILE.
+           PERFORM PRINT-CONTROL-REPORT.
+       PRODUCE-CSV-EXTRACT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    PRINT-CONTROL-REPORT -- SUMMARIZE HOW MANY CUSTOMER RECORDS
+      *    WERE EXTRACTED FROM EACH REGION FILE.
+      ******************************************************************
+       PRINT-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-HEADING.
+           MOVE SPACES TO CONTROL-REPORT-LINE.
+           WRITE CONTROL-REPORT-LINE.
+           MOVE 'FOREIGN-REGION RECORDS EXTRACTED' TO CR-DETAIL-LABEL.
+           MOVE RPT-FOREIGN-EXTRACT-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'EAST-REGION RECORDS EXTRACTED' TO CR-DETAIL-LABEL.
+           MOVE RPT-EAST-EXTRACT-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'WEST-REGION RECORDS EXTRACTED' TO CR-DETAIL-LABEL.
+           MOVE RPT-WEST-EXTRACT-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           CLOSE CONTROL-REPORT.
+       PRINT-CONTROL-REPORT-EXIT.
+           EXIT.
+
+       EXTRACT-FOREIGN.
+           READ FOREIGN-REGION NEXT RECORD
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO EXTRACT-FOREIGN-EXIT.
+           PERFORM BUILD-FOREIGN-CSV-LINE.
+           WRITE EXTRACT-LINE.
+           ADD 1 TO RPT-FOREIGN-EXTRACT-COUNT.
+       EXTRACT-FOREIGN-EXIT.
+           EXIT.
+
+       BUILD-FOREIGN-CSV-LINE.
+           MOVE SPACES TO EXTRACT-LINE.
+           STRING 'FOREIGN'             DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-CUST-NUM      DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-SALESREP      DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-OFFICE        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-COMPANY       DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-CUST-NAME     DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-ADDRESS-1     DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-ADDRESS-2     DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-CITY          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-STATE         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-AREA-CODE     DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-PHONE-1       DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-PHONE-2       DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-PRODUCTS(1)   DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  FOREIGN-INTERESTS     DELIMITED BY SIZE
+               INTO EXTRACT-LINE.
+       BUILD-FOREIGN-CSV-LINE-EXIT.
+           EXIT.
+
+       EXTRACT-EAST.
+           READ EAST-REGION NEXT RECORD
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO EXTRACT-EAST-EXIT.
+           PERFORM BUILD-EAST-CSV-LINE.
+           WRITE EXTRACT-LINE.
+           ADD 1 TO RPT-EAST-EXTRACT-COUNT.
+       EXTRACT-EAST-EXIT.
+           EXIT.
+
+       BUILD-EAST-CSV-LINE.
+           MOVE SPACES TO EXTRACT-LINE.
+           STRING 'EAST'                DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-CUST-NUM         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-SALESREP         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-OFFICE           DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-COMPANY          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-CUST-NAME        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-ADDRESS-1        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-ADDRESS-2        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-CITY             DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-STATE            DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-AREA-CODE        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-PHONE-1          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-PHONE-2          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-PRODUCTS(1)      DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  EAST-INTERESTS        DELIMITED BY SIZE
+               INTO EXTRACT-LINE.
+       BUILD-EAST-CSV-LINE-EXIT.
+           EXIT.
+
+       EXTRACT-WEST.
+           READ WEST-REGION NEXT RECORD
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO EXTRACT-WEST-EXIT.
+           PERFORM BUILD-WEST-CSV-LINE.
+           WRITE EXTRACT-LINE.
+           ADD 1 TO RPT-WEST-EXTRACT-COUNT.
+       EXTRACT-WEST-EXIT.
+           EXIT.
+
+       BUILD-WEST-CSV-LINE.
+           MOVE SPACES TO EXTRACT-LINE.
+           STRING 'WEST'                DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-CUST-NUM         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-SALESREP         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-OFFICE           DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-COMPANY          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-CUST-NAME        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-ADDRESS-1        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-ADDRESS-2        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-CITY             DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-STATE            DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-AREA-CODE        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-PHONE-1          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-PHONE-2          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-PRODUCTS(1)      DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WEST-INTERESTS        DELIMITED BY SIZE
+               INTO EXTRACT-LINE.
+       BUILD-WEST-CSV-LINE-EXIT.
+           EXIT.
