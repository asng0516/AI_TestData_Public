@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  VSAMSORT.
+       AUTHOR.  DATA PROCESSING.
+
+      ****************************************************************
+      *
+      *            VSAMSORT.CBL
+      *
+      *         THIS PROGRAM IS JOB STEP ONE OF THE TWO-STEP INQUIRY
+      *         PROCESSING RUN. IT SORTS THE SEQUENTIAL FILE SALES-DATA
+      *         BY STATE, THEN WRITES EACH RESOLVED STATE/SALESREP/
+      *         OFFICE ENTRY OUT TO THE SEQUENTIAL TABLE-FILE SO THAT
+      *         JOB STEP TWO, VSAMPROC, CAN RELOAD IT WITHOUT HAVING TO
+      *         RE-SORT SALES-DATA ITSELF. SALES-DATA RECORDS THAT WOULD
+      *         OVERFLOW THE 51/25 ENTRY LIMIT ARE WRITTEN TO THE
+      *         TERRITORY-EXCEPTION FILE RATHER THAN BEING DROPPED.
+      *
+      *         BECAUSE THIS STEP DOES NOT TOUCH THE INQUIRY FILE, A
+      *         RESTART OF THE OVERNIGHT RUN NEVER NEEDS TO REPEAT THIS
+      *         STEP -- JCL RESTART SIMPLY BEGINS AGAIN AT VSAMPROC,
+      *         WHICH PICKS UP THE TABLE-FILE THIS STEP LEFT BEHIND.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * WORK FILE FOR COBOL INTERNAL SORT
+           SELECT SORT-FILE    ASSIGN TO UT-S-SORTWRK.
+
+      * INPUT FILE THAT CONTAINS SALESREP/TERRITORY INFORMATION
+           SELECT SALES-DATA   ASSIGN UT-S-SALEDATA
+               ORGANIZATION SEQUENTIAL.
+
+      * SALES-DATA RECORDS THAT OVERFLOW THE 51/25 TERRITORY TABLES
+           SELECT TERRITORY-EXCEPTION ASSIGN TERREXC
+               ORGANIZATION SEQUENTIAL.
+
+      * OUTPUT HANDOFF FILE CARRYING THE RESOLVED TABLE TO VSAMPROC
+           SELECT TABLE-FILE   ASSIGN TBLFILE
+               ORGANIZATION SEQUENTIAL.
+
+      * OUTPUT HANDOFF FILE CARRYING THE TERRITORY OVERFLOW COUNT
+           SELECT TERRITORY-EXCEPT-COUNT ASSIGN TEXCCNT
+               ORGANIZATION SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY 'SORTFD'.
+
+       COPY 'SALEFD'.
+
+       COPY 'TERREXC'.
+
+       COPY 'TBLFD'.
+
+       COPY 'TXCNTFD'.
+
+       WORKING-STORAGE SECTION.
+
+       01  TEMP-SORT-RECORD.
+           05  TEMP-STATE              PIC X(02).
+           05  TEMP-SALESREP           PIC X(05).
+           05  TEMP-SALES-OFFICE       PIC X(04).
+           05  TEMP-DOMESTIC-FLAG      PIC X(01).
+               88  TEMP-IS-DOMESTIC           VALUE 'D'.
+               88  TEMP-IS-FOREIGN            VALUE 'F'.
+
+       01  PERFORM-FLAG                PIC 9      VALUE 1.
+       01  SUBSCRPT                    PIC 9(02)  VALUE 1.
+       01  F-SUBSCRPT                  PIC 9(02)  VALUE 1.
+
+       01  RPT-TERRITORY-EXCEPT-COUNT  PIC 9(05)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE-PARAGRAPH.
+           PERFORM SORT-STATES.
+           STOP RUN.
+
+       SORT-STATES.
+           SORT SORT-FILE ON ASCENDING KEY SORT-STATE USING
+                SALES-DATA OUTPUT PROCEDURE IS PROCESS-STATES.
+       SORT-STATES-EXIT.
+           EXIT.
+
+       PROCESS-STATES.
+           MOVE 1 TO SUBSCRPT F-SUBSCRPT PERFORM-FLAG.
+           OPEN OUTPUT TERRITORY-EXCEPTION TABLE-FILE.
+           PERFORM RETURN-RECORDS UNTIL PERFORM-FLAG EQUAL TO 0.
+           CLOSE TERRITORY-EXCEPTION TABLE-FILE.
+           PERFORM WRITE-TERRITORY-EXCEPT-COUNT.
+       PROCESS-STATES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    WRITE-TERRITORY-EXCEPT-COUNT -- HAND THE FINAL OVERFLOW
+      *    COUNT TO VSAMPROC SO ITS CONTROL REPORT CAN PRINT THE SAME
+      *    OVERFLOW LINE VSAMDEMO'S MONOLITHIC CONTROL REPORT DOES.
+      ******************************************************************
+       WRITE-TERRITORY-EXCEPT-COUNT.
+           MOVE RPT-TERRITORY-EXCEPT-COUNT TO TXC-EXCEPTION-COUNT.
+           OPEN OUTPUT TERRITORY-EXCEPT-COUNT.
+           WRITE TERRITORY-EXCEPT-COUNT-RECORD.
+           CLOSE TERRITORY-EXCEPT-COUNT.
+       WRITE-TERRITORY-EXCEPT-COUNT-EXIT.
+           EXIT.
+
+       RETURN-RECORDS.
+           RETURN SORT-FILE INTO TEMP-SORT-RECORD
+                                 AT END MOVE 0 TO PERFORM-FLAG.
+           IF PERFORM-FLAG EQUAL TO 1
+               IF TEMP-IS-FOREIGN
+                 IF F-SUBSCRPT GREATER THAN 25
+                   PERFORM WRITE-TERRITORY-EXCEPTION
+                 ELSE
+                   PERFORM WRITE-TABLE-FILE-RECORD
+                   ADD 1 TO F-SUBSCRPT
+               ELSE
+                 IF SUBSCRPT GREATER THAN 51
+                   PERFORM WRITE-TERRITORY-EXCEPTION
+                 ELSE
+                   PERFORM WRITE-TABLE-FILE-RECORD
+                   ADD 1 TO SUBSCRPT.
+       RETURN-RECORDS-EXIT.
+           EXIT.
+
+       WRITE-TABLE-FILE-RECORD.
+           MOVE TEMP-DOMESTIC-FLAG TO TBL-DOMESTIC-FLAG.
+           MOVE TEMP-STATE         TO TBL-STATE.
+           MOVE TEMP-SALESREP      TO TBL-SALESREP.
+           MOVE TEMP-SALES-OFFICE  TO TBL-OFFICE.
+           WRITE TABLE-FILE-RECORD.
+       WRITE-TABLE-FILE-RECORD-EXIT.
+           EXIT.
+
+       WRITE-TERRITORY-EXCEPTION.
+           MOVE TEMP-STATE                  TO TX-STATE.
+           MOVE TEMP-SALESREP               TO TX-SALESREP.
+           MOVE TEMP-SALES-OFFICE           TO TX-SALES-OFFICE.
+           MOVE TEMP-DOMESTIC-FLAG          TO TX-DOMESTIC-FLAG.
+           IF TEMP-IS-FOREIGN
+               MOVE 'FOREIGN TABLE FULL-25 MAX' TO TX-REASON
+           ELSE
+               MOVE 'STATE TABLE FULL-51 MAX'    TO TX-REASON.
+           WRITE TERRITORY-EXCEPTION-RECORD.
+           ADD 1 TO RPT-TERRITORY-EXCEPT-COUNT.
+       WRITE-TERRITORY-EXCEPTION-EXIT.
+           EXIT.
