@@ -0,0 +1,515 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  VSAMPROC.
+       AUTHOR.  DATA PROCESSING.
+
+      ****************************************************************
+      *
+      *            VSAMPROC.CBL
+      *
+      *         THIS PROGRAM IS JOB STEP TWO OF THE TWO-STEP INQUIRY
+      *         PROCESSING RUN. IT RELOADS THE STATE/SALESREP/OFFICE
+      *         TABLE WRITTEN BY STEP ONE, VSAMSORT, FROM TABLE-FILE,
+      *         THEN READS THE SEQUENTIAL FILE INQUIRY AND ASSIGNS
+      *         EACH CUSTOMER INQUIRY TO THE FOREIGN-REGION, EAST-REGION
+      *         OR WEST-REGION INDEXED FILE, THE SAME AS VSAMDEMO DID
+      *         BEFORE THIS STEP WAS SPLIT OUT.
+      *
+      *         THIS STEP CHECKPOINTS ITS OWN PROGRESS THROUGH INQUIRY
+      *         EVERY CKPT-CHECKPOINT-INTERVAL RECORDS. IF THE STEP
+      *         ABENDS PARTWAY THROUGH A LARGE INQUIRY BATCH, A JCL
+      *         RESTART OF THIS STEP ALONE (NOT THE SORT STEP) REREADS
+      *         AND SKIPS THE INQUIRY RECORDS ALREADY ACCOUNTED FOR AND
+      *         RESUMES WITH THE UNPROCESSED TAIL OF THE FILE, INSTEAD
+      *         OF REPROCESSING THE ENTIRE OVERNIGHT BATCH WINDOW.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * INPUT HANDOFF FILE FROM VSAMSORT CONTAINING THE RESOLVED TABLE
+           SELECT TABLE-FILE   ASSIGN TBLFILE
+               ORGANIZATION SEQUENTIAL.
+
+      * INPUT HANDOFF FILE FROM VSAMSORT CONTAINING THE TERRITORY
+      * TABLE OVERFLOW COUNT
+           SELECT TERRITORY-EXCEPT-COUNT ASSIGN TEXCCNT
+               ORGANIZATION SEQUENTIAL.
+
+      * INPUT FILE CONTAINING NEW CUSTOMER PRODUCT INQUIRIES
+           SELECT INQUIRY      ASSIGN UT-S-INQUIRY
+               ORGANIZATION SEQUENTIAL.
+
+      * OUTPUT FILE FOR ILLEGAL INQUIRIES
+           SELECT BAD-DATA    ASSIGN BADDATA
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS BAD-FILE-STATUS.
+
+      * END OF RUN CONTROL REPORT FOR PROCESS-DATA
+           SELECT CONTROL-REPORT ASSIGN CTLRPT
+               ORGANIZATION SEQUENTIAL.
+
+      * MID-RUN RESTART CHECKPOINT FOR PROCESS-DATA
+           SELECT CHECKPOINT-FILE ASSIGN CHKPNT
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+      * OUTPUT FILE FOR FOREIGN SALES REGION INQUIRIES
+           SELECT FOREIGN-REGION ASSIGN FRGNVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS FOREIGN-CUST-NUM
+               ALTERNATE RECORD KEY IS FOREIGN-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FOREIGN-STATE    WITH DUPLICATES
+               FILE STATUS IS FOREIGN-FILE-STATUS.
+
+      * OUTPUT FILE FOR EASTERN SALES REGION INQUIRIES
+           SELECT EAST-REGION ASSIGN EASTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EAST-CUST-NUM
+               ALTERNATE RECORD KEY IS EAST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EAST-STATE    WITH DUPLICATES
+               FILE STATUS IS EAST-FILE-STATUS.
+
+      * OUTPUT FILE FOR WESTERN SALES REGION INQUIRIES
+           SELECT WEST-REGION ASSIGN WESTVSAM
+               ORGANIZATION INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS WEST-CUST-NUM
+               ALTERNATE RECORD KEY IS WEST-SALESREP WITH DUPLICATES
+               ALTERNATE RECORD KEY IS WEST-STATE    WITH DUPLICATES
+               FILE STATUS IS WEST-FILE-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY 'VSPRFS'.
+
+       WORKING-STORAGE SECTION.
+
+       01  PERFORM-FLAG                PIC 9      VALUE 1.
+
+       01  RPT-INQUIRY-READ-COUNT      PIC 9(05)  VALUE 0.
+       01  RPT-EAST-WRITE-COUNT        PIC 9(05)  VALUE 0.
+       01  RPT-WEST-WRITE-COUNT        PIC 9(05)  VALUE 0.
+       01  RPT-FOREIGN-WRITE-COUNT     PIC 9(05)  VALUE 0.
+       01  RPT-BAD-WRITE-COUNT         PIC 9(05)  VALUE 0.
+       01  RPT-TOTAL-WRITE-COUNT       PIC 9(05)  VALUE 0.
+       01  RPT-TERRITORY-EXCEPT-COUNT  PIC 9(05)  VALUE 0.
+
+       01  CONTROL-REPORT-HEADING.
+           05  FILLER                  PIC X(30)
+               VALUE 'VSAMPROC INQUIRY PROCESSING - '.
+           05  FILLER                  PIC X(25)
+               VALUE 'END OF RUN CONTROL REPORT'.
+
+       01  CONTROL-REPORT-DETAIL.
+           05  CR-DETAIL-LABEL         PIC X(30).
+           05  CR-DETAIL-COUNT         PIC ZZ,ZZ9.
+
+       01  SUBSCRPT                    PIC 9(02)  VALUE 1.
+       01  F-SUBSCRPT                  PIC 9(02)  VALUE 1.
+
+       01  SALES-TABLE-AREA.
+           05  SALES-INFO-TABLE OCCURS 51 TIMES INDEXED BY SALES-INDEX.
+               10  TABLE-STATE         PIC X(02).
+               10  TABLE-SALESREP      PIC X(05).
+               10  TABLE-OFFICE        PIC X(04).
+
+       01  FOREIGN-TABLE-AREA.
+           05  FOREIGN-INFO-TABLE OCCURS 25 TIMES
+                                   INDEXED BY FOREIGN-INDEX.
+               10  F-TABLE-STATE       PIC X(02).
+               10  F-TABLE-SALESREP    PIC X(05).
+               10  F-TABLE-OFFICE      PIC X(04).
+
+       01  FOREIGN-FILE-STATUS         PIC X(02).
+       01  EAST-FILE-STATUS            PIC X(02).
+       01  WEST-FILE-STATUS            PIC X(02).
+       01  CKPT-FILE-STATUS            PIC X(02).
+       01  BAD-FILE-STATUS             PIC X(02).
+
+       01  RESTART-SWITCH               PIC X(01)  VALUE 'N'.
+           88  THIS-IS-A-RESTART-RUN              VALUE 'Y'.
+
+       01  CKPT-SKIP-COUNT              PIC 9(05)  VALUE 0.
+       01  CKPT-CHECKPOINT-INTERVAL     PIC 9(05)  VALUE 1.
+       01  CKPT-SINCE-LAST              PIC 9(05)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE-PARAGRAPH.
+           PERFORM LOAD-SALES-TABLES.
+           PERFORM LOAD-TERRITORY-EXCEPT-COUNT.
+           PERFORM PROCESS-DATA.
+           PERFORM PROGRAM-TERMINATOR.
+           STOP RUN.
+
+      ******************************************************************
+      *    LOAD-SALES-TABLES -- REBUILD THE IN-MEMORY STATE/SALESREP/
+      *    OFFICE TABLES FROM THE TABLE-FILE LEFT BEHIND BY VSAMSORT, SO
+      *    THIS STEP DOES NOT HAVE TO RE-SORT SALES-DATA ITSELF.
+      ******************************************************************
+       LOAD-SALES-TABLES.
+           MOVE 1 TO SUBSCRPT F-SUBSCRPT PERFORM-FLAG.
+           OPEN INPUT TABLE-FILE.
+           PERFORM LOAD-ONE-TABLE-RECORD UNTIL PERFORM-FLAG EQUAL TO 0.
+           CLOSE TABLE-FILE.
+       LOAD-SALES-TABLES-EXIT.
+           EXIT.
+
+       LOAD-ONE-TABLE-RECORD.
+           READ TABLE-FILE
+               AT END MOVE 0 TO PERFORM-FLAG.
+           IF PERFORM-FLAG EQUAL TO 1
+               IF TBL-IS-FOREIGN
+                   MOVE TBL-STATE    TO F-TABLE-STATE(F-SUBSCRPT)
+                   MOVE TBL-SALESREP TO F-TABLE-SALESREP(F-SUBSCRPT)
+                   MOVE TBL-OFFICE   TO F-TABLE-OFFICE(F-SUBSCRPT)
+                   ADD 1 TO F-SUBSCRPT
+               ELSE
+                   MOVE TBL-STATE    TO TABLE-STATE(SUBSCRPT)
+                   MOVE TBL-SALESREP TO TABLE-SALESREP(SUBSCRPT)
+                   MOVE TBL-OFFICE   TO TABLE-OFFICE(SUBSCRPT)
+                   ADD 1 TO SUBSCRPT.
+       LOAD-ONE-TABLE-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LOAD-TERRITORY-EXCEPT-COUNT -- PICK UP THE TERRITORY TABLE
+      *    OVERFLOW COUNT VSAMSORT LEFT BEHIND, SO THIS STEP'S CONTROL
+      *    REPORT CAN SHOW THE SAME OVERFLOW LINE VSAMDEMO'S DOES.
+      ******************************************************************
+       LOAD-TERRITORY-EXCEPT-COUNT.
+           MOVE 1 TO PERFORM-FLAG.
+           OPEN INPUT TERRITORY-EXCEPT-COUNT.
+           READ TERRITORY-EXCEPT-COUNT
+               AT END MOVE 0 TO PERFORM-FLAG.
+           IF PERFORM-FLAG EQUAL TO 1
+               MOVE TXC-EXCEPTION-COUNT TO RPT-TERRITORY-EXCEPT-COUNT
+           ELSE
+               MOVE 0 TO RPT-TERRITORY-EXCEPT-COUNT.
+           CLOSE TERRITORY-EXCEPT-COUNT.
+       LOAD-TERRITORY-EXCEPT-COUNT-EXIT.
+           EXIT.
+
+       PROCESS-DATA.
+           PERFORM OPEN-REGION-FILES.
+           PERFORM INITIALIZE-RESTART.
+           OPEN INPUT INQUIRY.
+           IF THIS-IS-A-RESTART-RUN
+               PERFORM SKIP-PROCESSED-INQUIRY-RECORDS.
+           MOVE 1 TO PERFORM-FLAG.
+           PERFORM PROCESS-ALL-INQUIRY THRU PROCESS-ALL-INQUIRY-EXIT
+                                   UNTIL PERFORM-FLAG EQUAL TO 0.
+           CLOSE INQUIRY FOREIGN-REGION
+                 EAST-REGION WEST-REGION BAD-DATA.
+           PERFORM WRITE-RUN-COMPLETE-CHECKPOINT.
+           PERFORM PRINT-CONTROL-REPORT.
+       PROCESS-DATA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    OPEN-REGION-FILES -- OPEN THE THREE INDEXED REGION FILES
+      *    I-O SO THAT TODAY'S INQUIRIES ARE ADDED TO WHAT IS ALREADY
+      *    ON FILE FROM PRIOR RUNS, RATHER THAN RECREATING THEM EMPTY.
+      *    A FILE STATUS OF '35' MEANS THE FILE DOES NOT YET EXIST, SO
+      *    IT IS CREATED FIRST, THEN REOPENED I-O FOR THIS RUN.
+      ******************************************************************
+       OPEN-REGION-FILES.
+           OPEN I-O FOREIGN-REGION.
+           IF FOREIGN-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT FOREIGN-REGION
+               CLOSE FOREIGN-REGION
+               OPEN I-O FOREIGN-REGION.
+           OPEN I-O EAST-REGION.
+           IF EAST-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT EAST-REGION
+               CLOSE EAST-REGION
+               OPEN I-O EAST-REGION.
+           OPEN I-O WEST-REGION.
+           IF WEST-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT WEST-REGION
+               CLOSE WEST-REGION
+               OPEN I-O WEST-REGION.
+           OPEN EXTEND BAD-DATA.
+           IF BAD-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT BAD-DATA
+               CLOSE BAD-DATA
+               OPEN EXTEND BAD-DATA.
+       OPEN-REGION-FILES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    INITIALIZE-RESTART -- LOOK FOR A CHECKPOINT LEFT BEHIND BY
+      *    AN INQUIRY FILE THAT DID NOT FINISH PROCESSING. IF ONE IS
+      *    FOUND AND ITS RUN WAS NOT MARKED COMPLETE, RESTORE THE
+      *    RUNNING COUNTS FROM IT AND FLAG THIS AS A RESTART RUN.
+      ******************************************************************
+       INITIALIZE-RESTART.
+           MOVE 'N' TO RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS EQUAL '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                   MOVE 'N' TO RESTART-SWITCH
+               END-READ
+               IF CKPT-FILE-STATUS EQUAL '00'
+                   AND NOT CKPT-RUN-IS-COMPLETE
+                   MOVE 'Y' TO RESTART-SWITCH
+                   MOVE CKPT-RECORDS-READ      TO RPT-INQUIRY-READ-COUNT
+                   MOVE CKPT-EAST-WRITTEN    TO RPT-EAST-WRITE-COUNT
+                   MOVE CKPT-WEST-WRITTEN    TO RPT-WEST-WRITE-COUNT
+                   MOVE CKPT-FOREIGN-WRITTEN TO RPT-FOREIGN-WRITE-COUNT
+                   MOVE CKPT-BAD-WRITTEN     TO RPT-BAD-WRITE-COUNT
+                   MOVE RPT-INQUIRY-READ-COUNT TO CKPT-SKIP-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE.
+       INITIALIZE-RESTART-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    SKIP-PROCESSED-INQUIRY-RECORDS -- ON A RESTART RUN, REREAD
+      *    (WITHOUT REPROCESSING) THE INQUIRY RECORDS THAT WERE ALREADY
+      *    ACCOUNTED FOR BY THE CHECKPOINT BEFORE THE PRIOR RUN STOPPED.
+      ******************************************************************
+       SKIP-PROCESSED-INQUIRY-RECORDS.
+           MOVE 1 TO PERFORM-FLAG.
+           MOVE 0 TO RPT-INQUIRY-READ-COUNT.
+           PERFORM SKIP-ONE-INQUIRY-RECORD
+               UNTIL RPT-INQUIRY-READ-COUNT >= CKPT-SKIP-COUNT
+                  OR PERFORM-FLAG EQUAL TO 0.
+       SKIP-PROCESSED-INQUIRY-RECORDS-EXIT.
+           EXIT.
+
+       SKIP-ONE-INQUIRY-RECORD.
+           READ INQUIRY
+               AT END
+               MOVE 0 TO PERFORM-FLAG.
+           IF PERFORM-FLAG EQUAL TO 1
+               ADD 1 TO RPT-INQUIRY-READ-COUNT.
+       SKIP-ONE-INQUIRY-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    PROCESS-ALL-INQUIRY -- DRIVES PROCESS-INQUIRY FOR ONE INQUIRY
+      *    RECORD AND, EVERY CKPT-CHECKPOINT-INTERVAL RECORDS, REFRESHES
+      *    THE CHECKPOINT SO A RERUN AFTER AN ABEND CAN RESTART AFTER
+      *    THE LAST CUSTOMER SUCCESSFULLY WRITTEN RATHER THAN FROM THE
+      *    BEGINNING OF THE INQUIRY FILE.
+      ******************************************************************
+       PROCESS-ALL-INQUIRY.
+           PERFORM PROCESS-INQUIRY THRU PROCESS-INQUIRY-EXIT.
+           IF PERFORM-FLAG EQUAL TO 1
+               ADD 1 TO CKPT-SINCE-LAST
+               IF CKPT-SINCE-LAST >= CKPT-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE 0 TO CKPT-SINCE-LAST.
+       PROCESS-ALL-INQUIRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    WRITE-CHECKPOINT -- PERSIST THE CURRENT RUNNING COUNTS AND
+      *    THE LAST CUSTOMER NUMBER PROCESSED. THE CHECKPOINT FILE HOLDS
+      *    A SINGLE RECORD AND IS REWRITTEN EACH TIME.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE INQY-CUST-NUM           TO CKPT-LAST-CUST-NUM.
+           MOVE RPT-INQUIRY-READ-COUNT  TO CKPT-RECORDS-READ.
+           MOVE RPT-EAST-WRITE-COUNT    TO CKPT-EAST-WRITTEN.
+           MOVE RPT-WEST-WRITE-COUNT    TO CKPT-WEST-WRITTEN.
+           MOVE RPT-FOREIGN-WRITE-COUNT TO CKPT-FOREIGN-WRITTEN.
+           MOVE RPT-BAD-WRITE-COUNT     TO CKPT-BAD-WRITTEN.
+           MOVE 'N'                     TO CKPT-RUN-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    WRITE-RUN-COMPLETE-CHECKPOINT -- THE INQUIRY FILE WAS
+      *    PROCESSED TO COMPLETION, SO THE CHECKPOINT IS MARKED COMPLETE
+      *    AND THE NEXT RUN WILL START FROM A FRESH INQUIRY FILE RATHER
+      *    THAN TREATING THIS AS A RESTART.
+      ******************************************************************
+       WRITE-RUN-COMPLETE-CHECKPOINT.
+           MOVE RPT-INQUIRY-READ-COUNT  TO CKPT-RECORDS-READ.
+           MOVE RPT-EAST-WRITE-COUNT    TO CKPT-EAST-WRITTEN.
+           MOVE RPT-WEST-WRITE-COUNT    TO CKPT-WEST-WRITTEN.
+           MOVE RPT-FOREIGN-WRITE-COUNT TO CKPT-FOREIGN-WRITTEN.
+           MOVE RPT-BAD-WRITE-COUNT     TO CKPT-BAD-WRITTEN.
+           MOVE 'Y'                     TO CKPT-RUN-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-RUN-COMPLETE-CHECKPOINT-EXIT.
+           EXIT.
+
+       PRINT-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-HEADING.
+           MOVE SPACES TO CONTROL-REPORT-LINE.
+           WRITE CONTROL-REPORT-LINE.
+           MOVE 'INQUIRY RECORDS READ' TO CR-DETAIL-LABEL.
+           MOVE RPT-INQUIRY-READ-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'EAST-REGION RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-EAST-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'WEST-REGION RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-WEST-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'FOREIGN-REGION RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-FOREIGN-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'BAD-DATA RECORDS WRITTEN' TO CR-DETAIL-LABEL.
+           MOVE RPT-BAD-WRITE-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           MOVE 'TERRITORY TABLE OVERFLOW RECS' TO CR-DETAIL-LABEL.
+           MOVE RPT-TERRITORY-EXCEPT-COUNT TO CR-DETAIL-COUNT.
+           WRITE CONTROL-REPORT-LINE FROM CONTROL-REPORT-DETAIL.
+           CLOSE CONTROL-REPORT.
+       PRINT-CONTROL-REPORT-EXIT.
+           EXIT.
+
+       PROCESS-INQUIRY.
+           READ INQUIRY
+               AT END
+               MOVE 0 TO PERFORM-FLAG
+               GO TO PROCESS-INQUIRY-EXIT.
+           ADD 1 TO RPT-INQUIRY-READ-COUNT.
+           IF INQY-IS-FOREIGN
+               SET FOREIGN-INDEX TO 1
+               SEARCH FOREIGN-INFO-TABLE AT END
+                   MOVE 'T' TO BAD-DATA-CODE
+                   PERFORM WRITE-BAD-DATA
+                   GO TO PROCESS-INQUIRY-EXIT
+               WHEN F-TABLE-STATE(FOREIGN-INDEX) EQUAL INQY-STATE
+                   PERFORM WRITE-FOREIGN-RECORD
+                   GO TO PROCESS-INQUIRY-EXIT.
+           SET SALES-INDEX TO 1.
+           SEARCH SALES-INFO-TABLE AT END
+               MOVE 'T' TO BAD-DATA-CODE
+               PERFORM WRITE-BAD-DATA
+           WHEN TABLE-STATE(SALES-INDEX) EQUAL INQY-STATE AND
+               TABLE-OFFICE (SALES-INDEX) EQUAL 'WEST'
+                   PERFORM WRITE-WEST-RECORD
+           WHEN TABLE-STATE(SALES-INDEX) EQUAL INQY-STATE AND
+               TABLE-OFFICE (SALES-INDEX) EQUAL 'EAST'
+                   PERFORM WRITE-EAST-RECORD.
+       PROCESS-INQUIRY-EXIT.
+           EXIT.
+
+       WRITE-FOREIGN-RECORD.
+           MOVE 20 TO FOREIGN-INTERESTS.
+           MOVE SPACES TO FOREIGN-REGION-RECORD.
+           MOVE INQY-CUST-NUM               TO FOREIGN-CUST-NUM.
+           MOVE F-TABLE-SALESREP(FOREIGN-INDEX) TO FOREIGN-SALESREP.
+           MOVE F-TABLE-OFFICE(FOREIGN-INDEX)   TO FOREIGN-OFFICE.
+           MOVE INQY-COMPANY                TO FOREIGN-COMPANY.
+           MOVE INQY-CUST-NAME              TO FOREIGN-CUST-NAME.
+           MOVE INQY-ADDRESS-1              TO FOREIGN-ADDRESS-1.
+           MOVE INQY-ADDRESS-2              TO FOREIGN-ADDRESS-2.
+           MOVE INQY-CITY                   TO FOREIGN-CITY.
+           MOVE INQY-STATE                  TO FOREIGN-STATE.
+           MOVE INQY-AREA-CODE              TO FOREIGN-AREA-CODE.
+           MOVE INQY-PHONE-1                TO FOREIGN-PHONE-1.
+           MOVE INQY-PHONE-2                TO FOREIGN-PHONE-2.
+           MOVE INQY-INTERESTS              TO FOREIGN-INTERESTS.
+           MOVE INQY-PRODUCTS               TO FOREIGN-PRODUCTS.
+           WRITE FOREIGN-REGION-RECORD INVALID KEY
+               MOVE 'D' TO BAD-DATA-CODE
+               PERFORM WRITE-BAD-DATA
+           NOT INVALID KEY
+               ADD 1 TO RPT-FOREIGN-WRITE-COUNT.
+       WRITE-FOREIGN-RECORD-EXIT.
+           EXIT.
+
+       WRITE-EAST-RECORD.
+           MOVE 20 TO EAST-INTERESTS.
+           MOVE SPACES TO EAST-REGION-RECORD.
+           MOVE INQY-CUST-NUM               TO EAST-CUST-NUM.
+           MOVE TABLE-SALESREP(SALES-INDEX) TO EAST-SALESREP.
+           MOVE TABLE-OFFICE(SALES-INDEX)   TO EAST-OFFICE.
+           MOVE INQY-COMPANY                TO EAST-COMPANY.
+           MOVE INQY-CUST-NAME              TO EAST-CUST-NAME.
+           MOVE INQY-ADDRESS-1              TO EAST-ADDRESS-1.
+           MOVE INQY-ADDRESS-2              TO EAST-ADDRESS-2.
+           MOVE INQY-CITY                   TO EAST-CITY.
+           MOVE INQY-STATE                  TO EAST-STATE.
+           MOVE INQY-AREA-CODE              TO EAST-AREA-CODE.
+           MOVE INQY-PHONE-1                TO EAST-PHONE-1.
+           MOVE INQY-PHONE-2                TO EAST-PHONE-2.
+           MOVE INQY-INTERESTS              TO EAST-INTERESTS.
+           MOVE INQY-PRODUCTS               TO EAST-PRODUCTS.
+           WRITE EAST-REGION-RECORD INVALID KEY
+               MOVE 'D' TO BAD-DATA-CODE
+               PERFORM WRITE-BAD-DATA
+           NOT INVALID KEY
+               ADD 1 TO RPT-EAST-WRITE-COUNT.
+       WRITE-EAST-RECORD-EXIT.
+           EXIT.
+
+       WRITE-WEST-RECORD.
+           MOVE 20 TO WEST-INTERESTS.
+           MOVE SPACES TO WEST-REGION-RECORD.
+           MOVE INQY-CUST-NUM               TO WEST-CUST-NUM.
+           MOVE TABLE-SALESREP(SALES-INDEX) TO WEST-SALESREP.
+           MOVE TABLE-OFFICE(SALES-INDEX)   TO WEST-OFFICE.
+           MOVE INQY-COMPANY                TO WEST-COMPANY.
+           MOVE INQY-CUST-NAME              TO WEST-CUST-NAME.
+           MOVE INQY-ADDRESS-1              TO WEST-ADDRESS-1.
+           MOVE INQY-ADDRESS-2              TO WEST-ADDRESS-2.
+           MOVE INQY-CITY                   TO WEST-CITY.
+           MOVE INQY-STATE                  TO WEST-STATE.
+           MOVE INQY-AREA-CODE              TO WEST-AREA-CODE.
+           MOVE INQY-PHONE-1                TO WEST-PHONE-1.
+           MOVE INQY-PHONE-2                TO WEST-PHONE-2.
+           MOVE INQY-INTERESTS              TO WEST-INTERESTS.
+           MOVE INQY-PRODUCTS               TO WEST-PRODUCTS.
+           WRITE WEST-REGION-RECORD INVALID KEY
+               MOVE 'D' TO BAD-DATA-CODE
+               PERFORM WRITE-BAD-DATA
+           NOT INVALID KEY
+               ADD 1 TO RPT-WEST-WRITE-COUNT.
+       WRITE-WEST-RECORD-EXIT.
+           EXIT.
+
+       WRITE-BAD-DATA.
+           MOVE INQY-CUST-NUM               TO BAD-CUST-NUM.
+           MOVE INQY-COMPANY                TO BAD-COMPANY.
+           MOVE INQY-CUST-NAME              TO BAD-CUST-NAME.
+           MOVE INQY-ADDRESS-1              TO BAD-ADDRESS-1.
+           MOVE INQY-ADDRESS-2              TO BAD-ADDRESS-2.
+           MOVE INQY-CITY                   TO BAD-CITY.
+           MOVE INQY-STATE                  TO BAD-STATE.
+           MOVE INQY-AREA-CODE              TO BAD-AREA-CODE.
+           MOVE INQY-PHONE-1                TO BAD-PHONE-1.
+           MOVE INQY-PHONE-2                TO BAD-PHONE-2.
+           MOVE INQY-INTERESTS              TO BAD-INTERESTS.
+           MOVE INQY-PRODUCTS               TO BAD-PRODUCTS.
+           WRITE BAD-DATA-RECORD.
+           ADD 1 TO RPT-BAD-WRITE-COUNT.
+           MOVE SPACES TO BAD-DATA-RECORD.
+       WRITE-BAD-DATA-EXIT.
+           EXIT.
+
+       PROGRAM-TERMINATOR.
+           COMPUTE RPT-TOTAL-WRITE-COUNT =
+               RPT-EAST-WRITE-COUNT    + RPT-WEST-WRITE-COUNT +
+               RPT-FOREIGN-WRITE-COUNT + RPT-BAD-WRITE-COUNT.
+           IF RPT-TOTAL-WRITE-COUNT NOT EQUAL RPT-INQUIRY-READ-COUNT
+               DISPLAY 'VSAMPROC - CONTROL TOTAL MISMATCH - '
+                   RPT-INQUIRY-READ-COUNT ' INQUIRY READ VS '
+                   RPT-TOTAL-WRITE-COUNT  ' RECORDS WRITTEN'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'VSAMPROC - CONTROL TOTALS RECONCILE - '
+                   RPT-TOTAL-WRITE-COUNT ' RECORDS ACCOUNTED FOR'
+               MOVE 0 TO RETURN-CODE.
+       PROGRAM-TERMINATOR-EXIT.
+           EXIT.
